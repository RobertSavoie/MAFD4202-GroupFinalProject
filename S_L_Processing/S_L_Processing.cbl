@@ -13,18 +13,69 @@
        select output-file
            assign to "../../../../output/S-L-Report.out"
            organization is line sequential.
+      *
+       select store-master-file
+           assign to "../../../../data/Store-Master.dat"
+           organization is line sequential.
+      *
+      *Per-store tax rate, so each store can be taxed at its own rate
+       select tax-rate-file
+           assign to "../../../../data/Store-Tax-Rate.dat"
+           organization is line sequential
+           file status is ws-taxrate-status.
+      *
+      *Layaway installment ledger, carried across runs so a layaway
+      *plan's installment history survives from one run to the next
+       select layaway-ledger-file
+           assign to "../../../../data/Layaway-Ledger.dat"
+           organization is line sequential
+           file status is ws-lw-status.
+      *
+      *Payment-type and per-store totals written by
+      *Final_Data_Split_Count, cross-checked against this program's
+      *own totals since both programs derive their figures from the
+      *same S-L-Data.dat
+       select payment-xchk-file
+           assign to "../../../../data/Payment-Control-Totals.dat"
+           organization is line sequential
+           file status is ws-payment-xchk-status.
+      *
+       select store-xchk-file
+           assign to "../../../../data/Store-SL-Control-Totals.dat"
+           organization is line sequential
+           file status is ws-store-xchk-status.
+      *
+      *Per-payment-type card-processing fee rate, so CA/CR/DB can each
+      *be charged at its own interchange/assessment rate
+       select fee-rate-file
+           assign to "../../../../data/Card-Fee-Rates.dat"
+           organization is line sequential
+           file status is ws-fee-status.
+      *
+      *Optional single-store run filter.  A run with no entry in this
+      *file processes every store, same as before this was added
+       select store-filter-file
+           assign to "../../../../data/Store-Filter.dat"
+           organization is line sequential
+           file status is ws-filter-status.
+      *
+      *Shared run-manifest every batch program appends one line to
+       select audit-trail-file
+           assign to "../../../../data/Audit-Trail.dat"
+           organization is line sequential
+           file status is ws-audit-status.
       *
        data division.
        file section.
        fd input-file
        data record is input-line
-           record contains 36 characters.
+           record contains 38 characters.
       *input line
        01 input-line.
            05 il-trans-code            pic x.
                88 s-code                           value "S".
                88 l-code                           value "L".
-           05 il-trans-amt             pic 9(5)v99.
+           05 il-trans-amt             pic 9(7)v99.
            05 il-payment-type          pic xx.
                88 ca-type                          value "CA".
                88 cr-type                          value "CR".
@@ -41,6 +92,93 @@
            record contains 100 characters.
       *
        01 output-line                  pic x(100).
+      *
+       fd store-master-file
+           data record is store-master-line
+           record contains 23 characters.
+      *
+       01 store-master-line.
+           05 stm-store-num            pic 99.
+           05 stm-store-name           pic x(20).
+           05 stm-active-flag          pic x.
+      *
+       fd tax-rate-file
+           data record is tax-rate-line
+           record contains 5 characters.
+      *
+       01 tax-rate-line.
+           05 txr-store-num            pic 99.
+           05 txr-tax-rate             pic 9v99.
+      *
+      *one layaway plan's installment history: how many installments
+      *have been paid, how much, and when the last one was paid
+       fd layaway-ledger-file
+           data record is layaway-ledger-line
+           record contains 34 characters.
+      *
+       01 layaway-ledger-line.
+           05 lwl-store-num            pic 99.
+           05 lwl-invoice-num1         pic x.
+           05 lwl-invoice-num2         pic x.
+           05 lwl-invoice-dash         pic x.
+           05 lwl-invoice-nums         pic 9(6).
+           05 lwl-installments         pic 9(3).
+           05 lwl-paid-amount          pic 9(10)v99.
+           05 lwl-last-pay-year        pic 9(4).
+           05 lwl-last-pay-month       pic 99.
+           05 lwl-last-pay-day         pic 99.
+      *
+      *payment-type totals and percentages written by
+      *Final_Data_Split_Count
+       fd payment-xchk-file
+           data record is payment-xchk-line
+           record contains 27 characters.
+      *
+       01 payment-xchk-line.
+           05 pxk-ca-count             pic 9(5).
+           05 pxk-cr-count             pic 9(5).
+           05 pxk-db-count             pic 9(5).
+           05 pxk-ca-percent           pic 99v99.
+           05 pxk-cr-percent           pic 99v99.
+           05 pxk-db-percent           pic 99v99.
+      *
+      *one store's S&L amount total, written by Final_Data_Split_Count
+       fd store-xchk-file
+           data record is store-xchk-line
+           record contains 14 characters.
+      *
+       01 store-xchk-line.
+           05 sxk-store-num            pic 99.
+           05 sxk-sl-amount            pic 9(10)v99.
+      *
+      *one payment type's card-processing fee rate
+       fd fee-rate-file
+           data record is fee-rate-line
+           record contains 7 characters.
+      *
+       01 fee-rate-line.
+           05 frt-payment-type         pic xx.
+           05 frt-fee-rate             pic 9v9999.
+      *
+      *the one store number this run is restricted to, when present
+       fd store-filter-file
+           data record is store-filter-line
+           record contains 2 characters.
+      *
+       01 store-filter-line.
+           05 sfl-store-num            pic 99.
+      *
+      *one line appended per program per run
+       fd audit-trail-file
+           data record is audit-trail-line
+           record contains 68 characters.
+      *
+       01 audit-trail-line.
+           05 adt-program-name         pic x(20).
+           05 adt-run-date             pic 9(8).
+           05 adt-run-time             pic 9(6).
+           05 adt-return-code          pic s9(4).
+           05 adt-status-text          pic x(30).
       *
        working-storage section.
       *
@@ -164,8 +302,212 @@
        01 ws-total-line6.
            05 filler                   pic x(21)   value
                                        "Total Tax Owed     : ".
-           05 ws-total-tax-owing       pic z,zz9.99.
+           05 ws-total-tax-owing       pic zz,zzz,zz9.99.
+           05 filler                   pic x(71)   value spaces.
+      *
+       01 ws-filter-title.
+           05 filler                   pic x(21)   value
+                                       "Single-Store Run for ".
+           05 ws-filter-title-store    pic 99.
+           05 filler                   pic x(2)    value ": ".
+           05 ws-filter-title-name     pic x(20).
+           05 filler                   pic x(55)   value spaces.
+      *
+       01 ws-fee-title.
+           05 filler                   pic x(29)   value
+                                       "Card-Processing Fee Estimate:".
            05 filler                   pic x(71)   value spaces.
+      *
+       01 ws-fee-line1.
+           05 filler                   pic x(21)   value
+                                       "CA Fee             : ".
+           05 ws-ca-fee-disp           pic zz,zzz,zz9.99.
+           05 filler                   pic x(9)    value spaces.
+           05 filler                   pic x(21)   value
+                                       "CR Fee             : ".
+           05 ws-cr-fee-disp           pic zz,zzz,zz9.99.
+           05 filler                   pic x(9)    value spaces.
+      *
+       01 ws-fee-line2.
+           05 filler                   pic x(21)   value
+                                       "DB Fee             : ".
+           05 ws-db-fee-disp           pic zz,zzz,zz9.99.
+           05 filler                   pic x(9)    value spaces.
+           05 filler                   pic x(22)   value
+                                       "Total Est. Fee      : ".
+           05 ws-total-fee-disp        pic zz,zzz,zz9.99.
+           05 filler                   pic x(8)    value spaces.
+      *
+       01 ws-sku-summary-title.
+           05 filler                   pic x(24)   value
+                                       "SKU-Level Sales Summary:".
+           05 filler                   pic x(76)   value spaces.
+      *
+       01 ws-sku-summary-header.
+           05 filler                   pic x(3)    value "SKU".
+           05 filler                   pic x(13)   value spaces.
+           05 filler                   pic x(7)    value "Records".
+           05 filler                   pic x(6)    value spaces.
+           05 filler                   pic x(6)    value "Amount".
+           05 filler                   pic x(65)   value spaces.
+      *
+       01 ws-sku-summary-detail.
+           05 filler                   pic x       value space.
+           05 ws-sku-sum-disp-code     pic x(15).
+           05 filler                   pic x(3)    value spaces.
+           05 ws-sku-sum-disp-recs     pic zzz9.
+           05 filler                   pic x(5)    value spaces.
+           05 ws-sku-sum-disp-amt      pic z,zzz,zzz,zz9.99.
+           05 filler                   pic x(64)   value spaces.
+      *
+       01 ws-layaway-title.
+           05 filler                   pic x(21)   value
+                                       "Layaway Aging Report:".
+           05 filler                   pic x(79)   value spaces.
+      *
+       01 ws-layaway-header.
+           05 filler                   pic x(7)    value "Store #".
+           05 filler                   pic x(4)    value spaces.
+           05 filler                   pic x(7)    value "Invoice".
+           05 filler                   pic x(6)    value spaces.
+           05 filler                   pic x(12)   value "Installments".
+           05 filler                   pic x(4)    value spaces.
+           05 filler                   pic x(11)   value "Paid Amount".
+           05 filler                   pic x(5)    value spaces.
+           05 filler                   pic x(12)   value "Last Payment".
+           05 filler                   pic x(3)    value spaces.
+           05 filler                   pic x(5)    value "Aging".
+           05 filler                   pic x(24)   value spaces.
+      *
+       01 ws-layaway-detail.
+           05 filler                   pic x       value space.
+           05 pl-lw-store-num          pic 99.
+           05 filler                   pic x(6)    value spaces.
+           05 pl-lw-invoice-num1       pic x.
+           05 pl-lw-invoice-num2       pic x.
+           05 pl-lw-invoice-dash       pic x.
+           05 pl-lw-invoice-nums       pic 9(6).
+           05 filler                   pic x(5)    value spaces.
+           05 pl-lw-installments       pic zz9.
+           05 filler                   pic x(10)   value spaces.
+           05 pl-lw-paid-amount        pic z,zzz,zzz,zz9.99.
+           05 filler                   pic x(2)    value spaces.
+           05 pl-lw-last-pay-year      pic 9999.
+           05 filler                   pic x       value "-".
+           05 pl-lw-last-pay-month     pic 99.
+           05 filler                   pic x       value "-".
+           05 pl-lw-last-pay-day       pic 99.
+           05 filler                   pic x(3)    value spaces.
+           05 pl-lw-aging              pic x(8).
+           05 filler                   pic x(5)    value spaces.
+      *
+       01 ws-xcheck-payment-title.
+           05 filler                   pic x(56)   value
+           "Payment Type Cross-Check (vs Counts-Control-Totals.out):".
+           05 filler                   pic x(44)   value spaces.
+      *
+       01 ws-xcheck-payment-line1.
+           05 filler                   pic x(8)    value spaces.
+           05 filler                   pic x(20)   value
+                                       "S&L CA count      = ".
+           05 pxk-disp-sl-ca           pic zzzz9.
+           05 filler                   pic x(5)    value spaces.
+           05 filler                   pic x(20)   value
+                                       "Split CA count    = ".
+           05 pxk-disp-split-ca        pic zzzz9.
+           05 filler                   pic x(38)   value spaces.
+      *
+       01 ws-xcheck-payment-line2.
+           05 filler                   pic x(8)    value spaces.
+           05 filler                   pic x(20)   value
+                                       "S&L CR count      = ".
+           05 pxk-disp-sl-cr           pic zzzz9.
+           05 filler                   pic x(5)    value spaces.
+           05 filler                   pic x(20)   value
+                                       "Split CR count    = ".
+           05 pxk-disp-split-cr        pic zzzz9.
+           05 filler                   pic x(38)   value spaces.
+      *
+       01 ws-xcheck-payment-line3.
+           05 filler                   pic x(8)    value spaces.
+           05 filler                   pic x(20)   value
+                                       "S&L DB count      = ".
+           05 pxk-disp-sl-db           pic zzzz9.
+           05 filler                   pic x(5)    value spaces.
+           05 filler                   pic x(20)   value
+                                       "Split DB count    = ".
+           05 pxk-disp-split-db        pic zzzz9.
+           05 filler                   pic x(38)   value spaces.
+      *
+       01 ws-xcheck-payment-line4.
+           05 filler                   pic x(8)    value spaces.
+           05 filler                   pic x(20)   value
+                                       "S&L CA pct (%)    = ".
+           05 pxk-disp-sl-ca-pct       pic z9.99.
+           05 filler                   pic x(5)    value spaces.
+           05 filler                   pic x(20)   value
+                                       "Split CA pct (%)  = ".
+           05 pxk-disp-split-ca-pct    pic z9.99.
+           05 filler                   pic x(37)   value spaces.
+      *
+       01 ws-xcheck-payment-line5.
+           05 filler                   pic x(8)    value spaces.
+           05 filler                   pic x(20)   value
+                                       "S&L CR pct (%)    = ".
+           05 pxk-disp-sl-cr-pct       pic z9.99.
+           05 filler                   pic x(5)    value spaces.
+           05 filler                   pic x(20)   value
+                                       "Split CR pct (%)  = ".
+           05 pxk-disp-split-cr-pct    pic z9.99.
+           05 filler                   pic x(37)   value spaces.
+      *
+       01 ws-xcheck-payment-line6.
+           05 filler                   pic x(8)    value spaces.
+           05 filler                   pic x(20)   value
+                                       "S&L DB pct (%)    = ".
+           05 pxk-disp-sl-db-pct       pic z9.99.
+           05 filler                   pic x(5)    value spaces.
+           05 filler                   pic x(20)   value
+                                       "Split DB pct (%)  = ".
+           05 pxk-disp-split-db-pct    pic z9.99.
+           05 filler                   pic x(37)   value spaces.
+      *
+       01 ws-xcheck-payment-result.
+           05 filler                   pic x(8)    value spaces.
+           05 filler                   pic x(28)   value
+                                       "Payment Cross-Check Result: ".
+           05 ws-payment-xchk-result   pic x(4)    value spaces.
+           05 filler                   pic x(60)   value spaces.
+      *
+       01 ws-xcheck-store-title.
+           05 filler                   pic x(56)   value
+           "Store Amount Cross-Check (vs Counts-Control-Totals.out):".
+           05 filler                   pic x(44)   value spaces.
+      *
+       01 ws-xcheck-store-header.
+           05 filler                   pic x(14)   value spaces.
+           05 filler                   pic x(5)    value "Store".
+           05 filler                   pic x(11)   value spaces.
+           05 filler                   pic x(10)   value "S&L Amount".
+           05 filler                   pic x(8)    value spaces.
+           05 filler                   pic x(12)   value "Split Amount".
+           05 filler                   pic x(40)   value spaces.
+      *
+       01 ws-xcheck-store-detail.
+           05 filler                   pic x(14)   value spaces.
+           05 sxk-disp-store-num       pic 99.
+           05 filler                   pic x(10)   value spaces.
+           05 sxk-disp-sl-amount       pic z,zzz,zzz,zz9.99.
+           05 filler                   pic x(3)    value spaces.
+           05 sxk-disp-split-amount    pic z,zzz,zzz,zz9.99.
+           05 filler                   pic x(5)    value spaces.
+      *
+       01 ws-xcheck-store-result.
+           05 filler                   pic x(8)    value spaces.
+           05 filler                   pic x(33)   value
+           "Store Amount Cross-Check Result: ".
+           05 ws-store-xchk-result     pic x(4)    value spaces.
+           05 filler                   pic x(55)   value spaces.
       *
        01 ws-record-line.
            05 filler                   pic x       value spaces.
@@ -173,7 +515,7 @@
            05 filler                   pic x(10)   value spaces.
            05 ws-trans-code            pic x       value spaces.
            05 filler                   pic x(8)    value spaces.
-           05 ws-trans-amt             pic zz,zz9.99.
+           05 ws-trans-amt             pic z,zzz,zz9.99.
            05 filler                   pic x(7)    value spaces.
            05 ws-payment-type          pic xx      value spaces.
            05 filler                   pic x(9)    value spaces.
@@ -186,26 +528,138 @@
            05 filler                   pic x(5)    value spaces.
            05 ws-sku                   pic x(15)   value spaces.
            05 filler                   pic x(3)    value spaces.
-           05 ws-tax-owing             pic z,zz9.99.
+           05 ws-tax-owing             pic zz,zzz,zz9.99.
       *
       *eof constants
        77 eof-flag                     pic x       value "n".
        77 eof-y                        pic x       value "y".
       *
-      *tables
-       01 store-num-tbl.
-           05 ws-element-one           pic 99 occurs 1 times.
-               88 store-num-one                    value 01.
-               88 store-num-two                    value 02.
-               88 store-num-three                  value 03.
-               88 store-num-four                   value 04.
-               88 store-num-five                   value 05.
-               88 store-num-twelve                 value 12.
+      *store master table, loaded once at startup
+       01 store-master-tbl.
+           05 ws-store-entry           occurs 20 times
+                                        indexed by ws-store-idx.
+               10 ws-store-tbl-num     pic 99.
+               10 ws-store-tbl-name    pic x(20).
+               10 ws-store-tbl-active  pic x.
+                   88 ws-store-tbl-is-active value "Y".
+               10 ws-store-tbl-count   pic 99      value 0.
+               10 ws-store-tbl-tax-rate pic 9v99   value 0.13.
+               10 ws-store-tbl-amount   pic 9(10)v99 value 0.
+               10 ws-store-tbl-xchk-amt pic 9(10)v99 value 0.
+      *
+       01 ws-store-control.
+           05 ws-store-count           pic 9(4)    value 0.
+           05 ws-store-found           pic 9       value 0.
+           05 ws-store-match-idx       pic 9(4)    value 0.
+           05 ws-store-eof-flag        pic x       value "n".
+           05 ws-max-count             pic 99      value 0.
+      *
+       01 ws-taxrate-control.
+           05 ws-taxrate-status        pic xx      value "00".
+           05 ws-taxrate-eof-flag      pic x       value "n".
+      *
+      *tracks whether this run is restricted to a single store
+       01 ws-filter-control.
+           05 ws-filter-status         pic xx      value "00".
+           05 ws-filter-active         pic x       value "n".
+           05 ws-filter-store-num      pic 99      value 0.
+           05 ws-filter-store-name     pic x(20)   value spaces.
+      *
+      *totals loaded from Final_Data_Split_Count's control-total
+      *files, compared against this program's own totals below
+       01 ws-payment-xchk-totals.
+           05 ws-xchk-ca-count         pic 9(5)    value 0.
+           05 ws-xchk-cr-count         pic 9(5)    value 0.
+           05 ws-xchk-db-count         pic 9(5)    value 0.
+           05 ws-xchk-ca-percent       pic 99v99   value 0.
+           05 ws-xchk-cr-percent       pic 99v99   value 0.
+           05 ws-xchk-db-percent       pic 99v99   value 0.
+      *
+       01 ws-store-xchk-control.
+           05 ws-store-xchk-status     pic xx      value "00".
+           05 ws-store-xchk-eof-flag   pic x       value "n".
+           05 ws-xchk-store-diff       pic s9(10)v99 value 0.
+           05 ws-xchk-pct-diff         pic s999v9999 value 0.
+      *
+       01 ws-payment-xchk-control.
+           05 ws-payment-xchk-status   pic xx      value "00".
+           05 ws-payment-xchk-eof-flag pic x       value "n".
+      *
+      *allowed rounding slack on a cross-checked dollar amount
+       77 const-amt-tolerance          pic 9v99    value 0.01.
+      *
+      *allowed rounding slack, in percentage points, on a
+      *cross-checked payment-type percentage
+       77 const-pct-tolerance          pic 9v99    value 0.05.
+      *
+      *SKU sales summary, built up as records are processed
+       01 ws-sku-summary-tbl.
+           05 ws-sku-sum-entry         occurs 500 times
+                                        indexed by ws-sku-sum-idx.
+               10 ws-sku-sum-code      pic x(15).
+               10 ws-sku-sum-recs      pic 9(5)    value 0.
+               10 ws-sku-sum-amt       pic 9(10)v99 value 0.
+      *
+       01 ws-sku-summary-control.
+           05 ws-sku-sum-tbl-count     pic 9(4)    value 0.
+           05 ws-sku-sum-found         pic 9       value 0.
+           05 ws-sku-sum-match-idx     pic 9(4)    value 0.
+      *
+      *layaway installment ledger, loaded once at startup and
+      *rewritten in full at the end of the run so every layaway's
+      *installment count, amount paid, and last-payment date carry
+      *forward to the next run
+       01 ws-layaway-table.
+           05 ws-lw-entry              occurs 500 times
+                                        indexed by ws-lw-idx.
+               10 ws-lw-store-num       pic 99.
+               10 ws-lw-inv-num1        pic x.
+               10 ws-lw-inv-num2        pic x.
+               10 ws-lw-inv-dash        pic x.
+               10 ws-lw-inv-nums        pic 9(6).
+               10 ws-lw-installments    pic 9(3)     value 0.
+               10 ws-lw-paid-amount     pic 9(10)v99 value 0.
+               10 ws-lw-last-pay-year   pic 9(4)     value 0.
+               10 ws-lw-last-pay-month  pic 99       value 0.
+               10 ws-lw-last-pay-day    pic 99       value 0.
+      *
+       01 ws-layaway-control.
+           05 ws-lw-status             pic xx      value "00".
+           05 ws-lw-count              pic 9(4)    value 0.
+           05 ws-lw-found              pic 9       value 0.
+           05 ws-lw-match-idx          pic 9(4)    value 0.
+           05 ws-lw-eof-flag           pic x       value "n".
+      *
+      *today's date, used both as a layaway's last-payment date and
+      *to age every layaway's last payment against
+       01 ws-system-date.
+           05 ws-sys-year               pic 9(4).
+           05 ws-sys-month              pic 99.
+           05 ws-sys-day                pic 99.
+      *
+      *time of day, stamped onto this run's audit-trail entry
+       01 ws-system-time.
+           05 ws-sys-hour                pic 99.
+           05 ws-sys-minute              pic 99.
+           05 ws-sys-second              pic 99.
+           05 ws-sys-hundredth           pic 99.
+      *
+      *tracks the shared run-manifest file this program appends to
+       01 ws-audit-control.
+           05 ws-audit-status           pic xx      value "00".
+      *
+      *working figures for the aging calculation below
+       01 ws-aging-math.
+           05 ws-aging-days            pic s9(6).
+           05 ws-aging-year-part       pic s9(6).
+           05 ws-aging-month-part      pic s9(6).
+           05 ws-aging-day-part        pic s9(6).
       *
       *variables for doing math
        01 math-section.
-           05 math-tax-owing           pic 9(6)v99.
-           05 math-total-tax-owing     pic 9(6)v99.
+           05 math-tax-owing           pic 9(8)v99.
+           05 math-total-tax-owing     pic 9(8)v99.
+           05 math-applicable-tax-rate pic 9v99.
            05 math-total-percent       pic 999v99.
            05 math-ca-percent          pic 999v9999.
            05 math-cr-percent          pic 999v9999.
@@ -221,16 +675,37 @@
            05 cntr-cr                  pic 99      value 0.
            05 cntr-ca                  pic 99      value 0.
            05 cntr-db                  pic 99      value 0.
-           05 cntr-store-1             pic 99      value 0.
-           05 cntr-store-2             pic 99      value 0.
-           05 cntr-store-3             pic 99      value 0.
-           05 cntr-store-4             pic 99      value 0.
-           05 cntr-store-5             pic 99      value 0.
-           05 cntr-store-12            pic 99      value 0.
       *
       *constants
        77 const-lines-per-page         pic 99      value 20.
        77 const-tax-rate               pic 9v99    value 0.13.
+      *
+      *dollar totals per payment type, used to estimate card fees
+       01 amounts.
+           05 amt-ca                   pic 9(9)v99 value 0.
+           05 amt-cr                   pic 9(9)v99 value 0.
+           05 amt-db                   pic 9(9)v99 value 0.
+      *
+      *card-processing fee rate per payment type, defaulted below and
+      *overridden by Card-Fee-Rates.dat if a rate is on file for it
+       01 ws-fee-rate-table.
+           05 ws-fee-rate-entry        occurs 3 times
+                                       indexed by ws-fee-idx.
+               10 ws-fee-tbl-type         pic xx.
+               10 ws-fee-tbl-rate         pic 9v9999.
+      *
+       01 ws-fee-control.
+           05 ws-fee-status            pic xx      value "00".
+           05 ws-fee-eof-flag          pic x       value "n".
+           05 ws-fee-found             pic 9       value 0.
+           05 ws-fee-match-idx         pic 9(4)    value 0.
+      *
+      *estimated fee owed per payment type, and the grand total
+       01 ws-fee-math.
+           05 math-ca-fee              pic 9(7)v99 value 0.
+           05 math-cr-fee              pic 9(7)v99 value 0.
+           05 math-db-fee              pic 9(7)v99 value 0.
+           05 math-total-fee           pic 9(7)v99 value 0.
       *
        procedure division.
        000-main.
@@ -240,9 +715,21 @@
            perform 200-process-pages
              until eof-flag = eof-y.
            perform 340-calculate-percent.
+           perform 342-calculate-card-fees.
            perform 360-calculate-most-trans.
            perform 125-print-footers.
+           perform 795-write-layaway-ledger.
+      *
+      *    tell a calling driver whether the store master loaded
+           if ws-store-count > 0
+               move 0 to return-code
+           else
+               move 8 to return-code
+           end-if.
+      *
+           perform 790-write-audit-trail.
            perform 75-close-files.
+      *
            goback.
       *
        25-open-files.
@@ -250,6 +737,334 @@
       *
            open input input-file.
            open output output-file.
+           perform 30-load-store-master.
+           perform 28-load-store-filter.
+           if ws-filter-active = "y"
+               perform 27-find-filter-store-name
+           end-if.
+           perform 32-load-tax-rates.
+           perform 40-load-layaway-ledger.
+           perform 45-load-payment-xchk-totals.
+           perform 47-load-store-xchk-totals.
+           perform 38-load-fee-rates.
+      *
+       30-load-store-master.
+      *loads the store master into a table for lookup
+      *
+           open input store-master-file.
+           perform 31-read-store-master
+             until ws-store-eof-flag = "y".
+           close store-master-file.
+      *
+      *loads this run's single-store filter, if Store-Filter.dat has
+      *an entry; a run with no such file processes every store, same
+      *as before this was added
+       28-load-store-filter.
+           open input store-filter-file.
+           if ws-filter-status = "00"
+               move "y" to ws-filter-active
+               read store-filter-file
+                   at end
+                       move "n" to ws-filter-active
+               end-read
+               close store-filter-file
+           end-if.
+           if ws-filter-active = "y"
+               move sfl-store-num to ws-filter-store-num
+           end-if.
+      *
+      *looks the filtered store up in the store master table so its
+      *name can be printed on the single-store footer title
+       27-find-filter-store-name.
+           move 0 to ws-store-found.
+           move 1 to ws-store-idx.
+           perform 26-search-filter-store-loop
+             until ws-store-idx > ws-store-count or ws-store-found = 1.
+           if ws-store-found = 1
+               move ws-store-tbl-name(ws-store-idx) to
+                                                 ws-filter-store-name
+           end-if.
+      *
+       26-search-filter-store-loop.
+           if ws-store-tbl-num(ws-store-idx) = ws-filter-store-num
+               move 1 to ws-store-found
+           else
+               add 1 to ws-store-idx
+           end-if.
+      *
+      *loads each store's tax rate from the tax rate file, overriding
+      *the table's default rate for any store that has its own entry
+       32-load-tax-rates.
+           open input tax-rate-file.
+           if ws-taxrate-status = "00"
+               perform 33-read-tax-rate
+                 until ws-taxrate-eof-flag = "y"
+               close tax-rate-file
+           end-if.
+      *
+       33-read-tax-rate.
+           read tax-rate-file
+               at end
+                   move "y" to ws-taxrate-eof-flag
+           end-read.
+           if ws-taxrate-eof-flag not = "y"
+               perform 34-apply-tax-rate
+           end-if.
+      *
+      *finds the store this tax rate record belongs to and stores the
+      *rate in that store's table entry
+       34-apply-tax-rate.
+           move 0 to ws-store-found.
+           move 1 to ws-store-idx.
+           perform 37-search-store-for-tax-rate
+             until ws-store-idx > ws-store-count or ws-store-found = 1.
+           if ws-store-found = 1
+               move txr-tax-rate to
+                                 ws-store-tbl-tax-rate(ws-store-idx)
+           end-if.
+      *
+       37-search-store-for-tax-rate.
+           if ws-store-tbl-num(ws-store-idx) = txr-store-num
+               move 1 to ws-store-found
+           else
+               add 1 to ws-store-idx
+           end-if.
+      *
+      *sets the table's default card fee rates, then overrides any of
+      *them that have their own entry in Card-Fee-Rates.dat
+       38-load-fee-rates.
+           move "CA"    to ws-fee-tbl-type(1).
+           move 0.0250  to ws-fee-tbl-rate(1).
+           move "CR"    to ws-fee-tbl-type(2).
+           move 0.0275  to ws-fee-tbl-rate(2).
+           move "DB"    to ws-fee-tbl-type(3).
+           move 0.0100  to ws-fee-tbl-rate(3).
+      *
+           open input fee-rate-file.
+           if ws-fee-status = "00"
+               perform 39-read-fee-rate
+                 until ws-fee-eof-flag = "y"
+               close fee-rate-file
+           end-if.
+      *
+       39-read-fee-rate.
+           read fee-rate-file
+               at end
+                   move "y" to ws-fee-eof-flag
+           end-read.
+           if ws-fee-eof-flag not = "y"
+               perform 141-apply-fee-rate
+           end-if.
+      *
+      *finds this rate's payment type in the table and overrides its
+      *default rate
+       141-apply-fee-rate.
+           move 0 to ws-fee-found.
+           move 1 to ws-fee-idx.
+           perform 142-search-fee-rate-loop
+             until ws-fee-idx > 3 or ws-fee-found = 1.
+           if ws-fee-found = 1
+               move frt-fee-rate to ws-fee-tbl-rate(ws-fee-match-idx)
+           end-if.
+      *
+       142-search-fee-rate-loop.
+           if ws-fee-tbl-type(ws-fee-idx) = frt-payment-type
+               move 1           to ws-fee-found
+               move ws-fee-idx   to ws-fee-match-idx
+           else
+               add 1 to ws-fee-idx
+           end-if.
+      *
+      *loads the layaway ledger carried forward from the last run
+      *into a table so an installment on an existing layaway updates
+      *that plan's history instead of starting a new one
+       40-load-layaway-ledger.
+           open input layaway-ledger-file.
+           if ws-lw-status = "00"
+               perform 41-read-layaway-ledger
+                 until ws-lw-eof-flag = "y"
+               close layaway-ledger-file
+           end-if.
+      *
+       41-read-layaway-ledger.
+           read layaway-ledger-file
+               at end
+                   move "y" to ws-lw-eof-flag
+           end-read.
+           if ws-lw-eof-flag not = "y"
+               add 1 to ws-lw-count
+               move lwl-store-num        to
+                                     ws-lw-store-num(ws-lw-count)
+               move lwl-invoice-num1     to
+                                     ws-lw-inv-num1(ws-lw-count)
+               move lwl-invoice-num2     to
+                                     ws-lw-inv-num2(ws-lw-count)
+               move lwl-invoice-dash     to
+                                     ws-lw-inv-dash(ws-lw-count)
+               move lwl-invoice-nums     to
+                                     ws-lw-inv-nums(ws-lw-count)
+               move lwl-installments     to
+                                     ws-lw-installments(ws-lw-count)
+               move lwl-paid-amount      to
+                                     ws-lw-paid-amount(ws-lw-count)
+               move lwl-last-pay-year    to
+                                     ws-lw-last-pay-year(ws-lw-count)
+               move lwl-last-pay-month   to
+                                     ws-lw-last-pay-month(ws-lw-count)
+               move lwl-last-pay-day     to
+                                     ws-lw-last-pay-day(ws-lw-count)
+           end-if.
+      *
+      *looks an invoice up in the layaway table by store number and
+      *invoice number, the same group-compare idiom used for the
+      *duplicate-invoice check in Final_EditFile
+       42-search-layaway.
+           move 0 to ws-lw-found.
+           move 1 to ws-lw-idx.
+           perform 43-search-layaway-loop
+             until ws-lw-idx > ws-lw-count or ws-lw-found = 1.
+      *
+       43-search-layaway-loop.
+           if ws-lw-store-num(ws-lw-idx) = il-store-num     and
+             ws-lw-inv-num1(ws-lw-idx)   = il-invoice-num1   and
+             ws-lw-inv-num2(ws-lw-idx)   = il-invoice-num2   and
+             ws-lw-inv-dash(ws-lw-idx)   = il-invoice-dash   and
+             ws-lw-inv-nums(ws-lw-idx)   = il-invoice-nums
+               move 1           to ws-lw-found
+               move ws-lw-idx   to ws-lw-match-idx
+           else
+               add 1 to ws-lw-idx
+           end-if.
+      *
+      *records an installment payment against a layaway plan, adding
+      *a new table entry the first time a layaway invoice is seen
+       44-update-layaway-ledger.
+           perform 42-search-layaway.
+           if ws-lw-found = 0
+               add 1 to ws-lw-count
+               move ws-lw-count     to ws-lw-match-idx
+               move il-store-num    to
+                                 ws-lw-store-num(ws-lw-match-idx)
+               move il-invoice-num1 to
+                                 ws-lw-inv-num1(ws-lw-match-idx)
+               move il-invoice-num2 to
+                                 ws-lw-inv-num2(ws-lw-match-idx)
+               move il-invoice-dash to
+                                 ws-lw-inv-dash(ws-lw-match-idx)
+               move il-invoice-nums to
+                                 ws-lw-inv-nums(ws-lw-match-idx)
+           end-if.
+           add 1            to ws-lw-installments(ws-lw-match-idx).
+           add il-trans-amt to ws-lw-paid-amount(ws-lw-match-idx).
+           accept ws-system-date from date YYYYMMDD.
+           move ws-sys-year  to ws-lw-last-pay-year(ws-lw-match-idx).
+           move ws-sys-month to ws-lw-last-pay-month(ws-lw-match-idx).
+           move ws-sys-day   to ws-lw-last-pay-day(ws-lw-match-idx).
+      *
+      *loads the payment-type totals Final_Data_Split_Count wrote for
+      *this run, for the cross-check below; defaults to zero if the
+      *file hasn't been written yet
+       45-load-payment-xchk-totals.
+           open input payment-xchk-file.
+           if ws-payment-xchk-status = "00"
+               read payment-xchk-file
+                   at end
+                       move "y" to ws-payment-xchk-eof-flag
+                       move 0   to ws-xchk-ca-count
+                       move 0   to ws-xchk-cr-count
+                       move 0   to ws-xchk-db-count
+                       move 0   to ws-xchk-ca-percent
+                       move 0   to ws-xchk-cr-percent
+                       move 0   to ws-xchk-db-percent
+               end-read
+               if ws-payment-xchk-eof-flag not = "y"
+                   perform 46-move-payment-xchk-totals
+               end-if
+               close payment-xchk-file
+           else
+               move 0   to ws-xchk-ca-count
+               move 0   to ws-xchk-cr-count
+               move 0   to ws-xchk-db-count
+               move 0   to ws-xchk-ca-percent
+               move 0   to ws-xchk-cr-percent
+               move 0   to ws-xchk-db-percent
+           end-if.
+      *
+       46-move-payment-xchk-totals.
+           move pxk-ca-count   to ws-xchk-ca-count.
+           move pxk-cr-count   to ws-xchk-cr-count.
+           move pxk-db-count   to ws-xchk-db-count.
+           move pxk-ca-percent to ws-xchk-ca-percent.
+           move pxk-cr-percent to ws-xchk-cr-percent.
+           move pxk-db-percent to ws-xchk-db-percent.
+      *
+      *loads each store's S&L amount total from
+      *Store-SL-Control-Totals.dat into the matching store's table
+      *entry, for the per-store cross-check below
+       47-load-store-xchk-totals.
+           open input store-xchk-file.
+           if ws-store-xchk-status = "00"
+               perform 48-read-store-xchk-totals
+                 until ws-store-xchk-eof-flag = "y"
+               close store-xchk-file
+           end-if.
+      *
+       48-read-store-xchk-totals.
+           read store-xchk-file
+               at end
+                   move "y" to ws-store-xchk-eof-flag
+           end-read.
+           if ws-store-xchk-eof-flag not = "y"
+               perform 49-apply-store-xchk-total
+           end-if.
+      *
+       49-apply-store-xchk-total.
+           move 0 to ws-store-found.
+           move 1 to ws-store-idx.
+           perform 36-search-store-loop-for-sxk
+             until ws-store-idx > ws-store-count or ws-store-found = 1.
+           if ws-store-found = 1
+               move sxk-sl-amount to
+                                 ws-store-tbl-xchk-amt(ws-store-idx)
+           end-if.
+      *
+       36-search-store-loop-for-sxk.
+           if ws-store-tbl-num(ws-store-idx) = sxk-store-num
+               move 1 to ws-store-found
+           else
+               add 1 to ws-store-idx
+           end-if.
+      *
+       31-read-store-master.
+      *reads one store master record into the table
+      *
+           read store-master-file
+               at end
+                   move "y" to ws-store-eof-flag
+           end-read.
+           if ws-store-eof-flag not = "y"
+               add 1 to ws-store-count
+               move stm-store-num   to ws-store-tbl-num(ws-store-count)
+               move stm-store-name  to ws-store-tbl-name(ws-store-count)
+               move stm-active-flag to
+                                 ws-store-tbl-active(ws-store-count)
+           end-if.
+      *
+       35-search-store-master.
+      *looks the current record's store number up in the table
+      *
+           move 0 to ws-store-found.
+           move 1 to ws-store-idx.
+           perform 36-search-store-loop
+             until ws-store-idx > ws-store-count or ws-store-found = 1.
+      *
+       36-search-store-loop.
+           if ws-store-tbl-num(ws-store-idx) = il-store-num
+               move 1            to ws-store-found
+               move ws-store-idx to ws-store-match-idx
+           else
+               add 1 to ws-store-idx
+           end-if.
       *
        50-read-input-file.
       *read input file
@@ -257,6 +1072,35 @@
            read input-file
                at end
                    move eof-y to eof-flag.
+      *
+      *Appends one line to the shared run-manifest.  Opened in
+      *EXTEND mode so every run's entry is kept; the first entry
+      *ever written falls back to OPEN OUTPUT since EXTEND fails
+      *against a file that doesn't exist yet.
+       790-write-audit-trail.
+           accept ws-system-date from date YYYYMMDD.
+           accept ws-system-time from time.
+      *
+           open extend audit-trail-file.
+           if ws-audit-status not = "00"
+               open output audit-trail-file
+           end-if.
+      *
+           move "S_L_Processing"       to adt-program-name.
+           move ws-sys-year            to adt-run-date(1:4).
+           move ws-sys-month           to adt-run-date(5:2).
+           move ws-sys-day             to adt-run-date(7:2).
+           move ws-sys-hour            to adt-run-time(1:2).
+           move ws-sys-minute          to adt-run-time(3:2).
+           move ws-sys-second          to adt-run-time(5:2).
+           move return-code            to adt-return-code.
+           if ws-store-count > 0
+               move "COMPLETED"             to adt-status-text
+           else
+               move "STORE MASTER EMPTY"    to adt-status-text
+           end-if.
+           write audit-trail-line.
+           close audit-trail-file.
        75-close-files.
       *closes files
       *
@@ -311,7 +1155,11 @@
            move math-db-percent        to ws-total-db-percent.
            move math-total-percent     to ws-total-type-percent.
            move math-total-tax-owing   to ws-total-tax-owing.
-      *    
+      *
+           if ws-filter-active = "y"
+               perform 126-print-filter-title
+           end-if.
+      *
            write output-line
              from ws-total-line1.
       *
@@ -326,14 +1174,268 @@
            write output-line
              from ws-total-line4
              after advancing 2 lines.
+      *
+      *    the single-store version of this footer drops the
+      *    most-transactions line - there is only one store to
+      *    compare against itself
+           if ws-filter-active = "n"
+               write output-line
+                 from ws-total-line5
+                 after advancing 2 lines
+           end-if.
       *
            write output-line
-             from ws-total-line5
+             from ws-total-line6
              after advancing 2 lines.
       *
+           perform 143-print-card-fees.
+           perform 127-print-sku-summary.
+           perform 129-print-layaway-aging.
+      *
+      *    the cross-check is against Final_Data_Split_Count's whole-
+      *    run totals, so it does not apply to a single-store run
+           if ws-filter-active = "n"
+               perform 137-cross-check-totals
+               perform 139-print-cross-check
+           end-if.
+      *
+      *prints the banner identifying which store this run's totals
+      *below are restricted to
+       126-print-filter-title.
+           move ws-filter-store-num  to ws-filter-title-store.
+           move ws-filter-store-name to ws-filter-title-name.
            write output-line
-             from ws-total-line6
+             from ws-filter-title
+             after advancing 2 lines.
+      *
+      *prints the estimated card-processing fee owed for the day
+       143-print-card-fees.
+           move math-ca-fee    to ws-ca-fee-disp.
+           move math-cr-fee    to ws-cr-fee-disp.
+           move math-db-fee    to ws-db-fee-disp.
+           move math-total-fee to ws-total-fee-disp.
+      *
+           write output-line
+             from ws-fee-title
+             after advancing 2 lines.
+      *
+           write output-line
+             from ws-fee-line1
+             after advancing 1 line.
+      *
+           write output-line
+             from ws-fee-line2
+             after advancing 1 line.
+      *
+      *prints the SKU-level sales summary built up while processing
+       127-print-sku-summary.
+           write output-line
+             from ws-sku-summary-title
+             after advancing 2 lines.
+      *
+           write output-line
+             from ws-sku-summary-header
+             after advancing 1 line.
+      *
+           perform 128-print-sku-summary-line
+             varying ws-sku-sum-idx from 1 by 1
+             until ws-sku-sum-idx > ws-sku-sum-tbl-count.
+      *
+       128-print-sku-summary-line.
+           move ws-sku-sum-code(ws-sku-sum-idx) to ws-sku-sum-disp-code.
+           move ws-sku-sum-recs(ws-sku-sum-idx) to ws-sku-sum-disp-recs.
+           move ws-sku-sum-amt(ws-sku-sum-idx)  to ws-sku-sum-disp-amt.
+           write output-line from ws-sku-summary-detail.
+      *
+      *prints the layaway aging report built up while processing
+       129-print-layaway-aging.
+           write output-line
+             from ws-layaway-title
+             after advancing 2 lines.
+      *
+           write output-line
+             from ws-layaway-header
+             after advancing 1 line.
+      *
+           perform 130-print-layaway-aging-line
+             varying ws-lw-idx from 1 by 1
+             until ws-lw-idx > ws-lw-count.
+      *
+      *skips any store but the filtered one, on a single-store run
+       130-print-layaway-aging-line.
+           if ws-filter-active = "n"
+             or ws-lw-store-num(ws-lw-idx) = ws-filter-store-num
+               move ws-lw-store-num(ws-lw-idx)     to pl-lw-store-num
+               move ws-lw-inv-num1(ws-lw-idx)      to pl-lw-invoice-num1
+               move ws-lw-inv-num2(ws-lw-idx)      to pl-lw-invoice-num2
+               move ws-lw-inv-dash(ws-lw-idx)      to pl-lw-invoice-dash
+               move ws-lw-inv-nums(ws-lw-idx)      to pl-lw-invoice-nums
+               move ws-lw-installments(ws-lw-idx)  to pl-lw-installments
+               move ws-lw-paid-amount(ws-lw-idx)   to pl-lw-paid-amount
+               move ws-lw-last-pay-year(ws-lw-idx)
+                                               to pl-lw-last-pay-year
+               move ws-lw-last-pay-month(ws-lw-idx)
+                                              to pl-lw-last-pay-month
+               move ws-lw-last-pay-day(ws-lw-idx)  to pl-lw-last-pay-day
+               perform 135-calculate-aging-bucket
+               write output-line from ws-layaway-detail
+           end-if.
+      *
+      *ages a layaway's last payment against today using a 30-day
+      *month / 360-day year approximation (an ordinary banking
+      *day-count convention, computed with plain arithmetic rather
+      *than a date intrinsic) and buckets it the way an aged-
+      *receivables report does
+       135-calculate-aging-bucket.
+           accept ws-system-date from date YYYYMMDD.
+           subtract ws-lw-last-pay-year(ws-lw-idx) from ws-sys-year
+             giving ws-aging-year-part.
+           subtract ws-lw-last-pay-month(ws-lw-idx) from ws-sys-month
+             giving ws-aging-month-part.
+           subtract ws-lw-last-pay-day(ws-lw-idx) from ws-sys-day
+             giving ws-aging-day-part.
+      *
+           multiply ws-aging-year-part by 360
+             giving ws-aging-days.
+           multiply ws-aging-month-part by 30
+             giving ws-aging-month-part.
+           add ws-aging-month-part to ws-aging-days.
+           add ws-aging-day-part   to ws-aging-days.
+      *
+           if ws-aging-days > 90
+               move "90+"     to pl-lw-aging
+           else
+               if ws-aging-days > 60
+                   move "61-90"   to pl-lw-aging
+               else
+                   if ws-aging-days > 30
+                       move "31-60"    to pl-lw-aging
+                   else
+                       move "CURRENT"  to pl-lw-aging
+                   end-if
+               end-if
+           end-if.
+      *
+      *compares this program's own CA/CR/DB percentage-of-sales
+      *figures against Final_Data_Split_Count's, catching the
+      *rounding/divide drift a raw count match can't
+       136-check-percent-xchk.
+           subtract ws-xchk-ca-percent from math-ca-percent
+             giving ws-xchk-pct-diff.
+           if ws-xchk-pct-diff < 0
+               multiply ws-xchk-pct-diff by -1 giving ws-xchk-pct-diff
+           end-if.
+           if ws-xchk-pct-diff > const-pct-tolerance
+               move "FAIL" to ws-payment-xchk-result
+           end-if.
+      *
+           subtract ws-xchk-cr-percent from math-cr-percent
+             giving ws-xchk-pct-diff.
+           if ws-xchk-pct-diff < 0
+               multiply ws-xchk-pct-diff by -1 giving ws-xchk-pct-diff
+           end-if.
+           if ws-xchk-pct-diff > const-pct-tolerance
+               move "FAIL" to ws-payment-xchk-result
+           end-if.
+      *
+           subtract ws-xchk-db-percent from math-db-percent
+             giving ws-xchk-pct-diff.
+           if ws-xchk-pct-diff < 0
+               multiply ws-xchk-pct-diff by -1 giving ws-xchk-pct-diff
+           end-if.
+           if ws-xchk-pct-diff > const-pct-tolerance
+               move "FAIL" to ws-payment-xchk-result
+           end-if.
+      *
+      *compares this program's own payment-type and per-store totals
+      *against the totals Final_Data_Split_Count wrote for the same
+      *run, since both programs derive their figures from the same
+      *S-L-Data.dat; flags any store amount beyond a small rounding
+      *tolerance and any payment-type count mismatch at all
+       137-cross-check-totals.
+           move cntr-ca to pxk-disp-sl-ca.
+           move cntr-cr to pxk-disp-sl-cr.
+           move cntr-db to pxk-disp-sl-db.
+           move ws-xchk-ca-count to pxk-disp-split-ca.
+           move ws-xchk-cr-count to pxk-disp-split-cr.
+           move ws-xchk-db-count to pxk-disp-split-db.
+           move math-ca-percent  to pxk-disp-sl-ca-pct.
+           move math-cr-percent  to pxk-disp-sl-cr-pct.
+           move math-db-percent  to pxk-disp-sl-db-pct.
+           move ws-xchk-ca-percent to pxk-disp-split-ca-pct.
+           move ws-xchk-cr-percent to pxk-disp-split-cr-pct.
+           move ws-xchk-db-percent to pxk-disp-split-db-pct.
+      *
+           move "PASS" to ws-payment-xchk-result.
+           if cntr-ca not = ws-xchk-ca-count or
+             cntr-cr not = ws-xchk-cr-count  or
+             cntr-db not = ws-xchk-db-count
+               move "FAIL" to ws-payment-xchk-result
+           end-if.
+           perform 136-check-percent-xchk.
+      *
+           move "PASS" to ws-store-xchk-result.
+           perform 138-check-one-store-amount
+             varying ws-store-idx from 1 by 1
+             until ws-store-idx > ws-store-count.
+      *
+       138-check-one-store-amount.
+           subtract ws-store-tbl-xchk-amt(ws-store-idx) from
+             ws-store-tbl-amount(ws-store-idx)
+             giving ws-xchk-store-diff.
+           if ws-xchk-store-diff < 0
+               multiply ws-xchk-store-diff by -1
+                 giving ws-xchk-store-diff
+           end-if.
+           if ws-xchk-store-diff > const-amt-tolerance
+               move "FAIL" to ws-store-xchk-result
+           end-if.
+      *
+      *prints the payment-type and per-store cross-check sections
+       139-print-cross-check.
+           write output-line
+             from ws-xcheck-payment-title
              after advancing 2 lines.
+      *
+           write output-line
+             from ws-xcheck-payment-line1
+             after advancing 1 line.
+           write output-line
+             from ws-xcheck-payment-line2.
+           write output-line
+             from ws-xcheck-payment-line3.
+           write output-line
+             from ws-xcheck-payment-line4.
+           write output-line
+             from ws-xcheck-payment-line5.
+           write output-line
+             from ws-xcheck-payment-line6.
+           write output-line
+             from ws-xcheck-payment-result
+             after advancing 1 line.
+      *
+           write output-line
+             from ws-xcheck-store-title
+             after advancing 2 lines.
+      *
+           write output-line
+             from ws-xcheck-store-header
+             after advancing 1 line.
+      *
+           perform 140-print-one-store-xchk-line
+             varying ws-store-idx from 1 by 1
+             until ws-store-idx > ws-store-count.
+      *
+           write output-line
+             from ws-xcheck-store-result
+             after advancing 1 line.
+      *
+       140-print-one-store-xchk-line.
+           move ws-store-tbl-num(ws-store-idx)   to sxk-disp-store-num.
+           move ws-store-tbl-amount(ws-store-idx) to sxk-disp-sl-amount.
+           move ws-store-tbl-xchk-amt(ws-store-idx) to
+                                                 sxk-disp-split-amount.
+           write output-line from ws-xcheck-store-detail.
       *
        200-process-pages.
       *processes pages
@@ -345,21 +1447,41 @@
              or eof-flag = eof-y.
       *
        250-process-lines.
-      *process lines
+      *process lines, skipping any record outside the store this run
+      *is filtered to when a store filter is active
       *
            perform 80-clear-artifacts.
-           perform 310-calculate-tax-owing.
-           perform 320-determine-sl-type.
-           perform 330-detemine-payment-types.
-           perform 350-calculate-trans-per-store.
-           perform 400-create-output-line.
+           if ws-filter-active = "n" or
+             il-store-num = ws-filter-store-num
+               perform 35-search-store-master
+               perform 305-determine-tax-rate
+               perform 310-calculate-tax-owing
+               perform 320-determine-sl-type
+               perform 330-detemine-payment-types
+               perform 350-calculate-trans-per-store
+               perform 355-summarize-by-sku
+               if l-code
+                   perform 44-update-layaway-ledger
+               end-if
+               perform 400-create-output-line
+           end-if.
            perform 50-read-input-file.
+      *
+      *picks the tax rate to use for this record's store, falling
+      *back to the standard rate if the store isn't on the master
+       305-determine-tax-rate.
+           if ws-store-found = 1
+               move ws-store-tbl-tax-rate(ws-store-match-idx) to
+                                               math-applicable-tax-rate
+           else
+               move const-tax-rate to math-applicable-tax-rate
+           end-if.
       *
        310-calculate-tax-owing.
       *calculates tax owing and total tax owing
       *
            multiply il-trans-amt
-                 by const-tax-rate
+                 by math-applicable-tax-rate
              giving math-tax-owing.
 
            add math-tax-owing
@@ -378,78 +1500,118 @@
            end-if.
       *
        330-detemine-payment-types.
-      *counts the number of CA, CR, and DB
+      *counts the number of CA, CR, and DB, and their dollar totals
       *
            if cr-type
-               add 1       to cntr-cr
+               add 1            to cntr-cr
+               add il-trans-amt to amt-cr
            end-if.
            if ca-type
-               add 1       to cntr-ca
+               add 1            to cntr-ca
+               add il-trans-amt to amt-ca
            end-if.
            if db-type
-               add 1       to cntr-db
+               add 1            to cntr-db
+               add il-trans-amt to amt-db
            end-if.
       *
        340-calculate-percent.
-      *calculates the percentages of each payment type
-      *
-           divide cntr-ca
-               by cntr-sl-total
-           giving math-ca-percent      rounded.
-      *
-           multiply 100
-                 by math-ca-percent.
-      *
-           divide cntr-cr
-             by cntr-sl-total
-             giving math-cr-percent    rounded.
-      *
-           multiply 100
-             by math-cr-percent.
-      *
-           divide cntr-db
-             by cntr-sl-total
-             giving math-db-percent    rounded.
+      *calculates the percentages of each payment type; a filtered
+      *store (or a whole run) with no S&L transactions at all leaves
+      *cntr-sl-total at zero, so there is nothing to divide into and
+      *every percentage just stays zero
+      *
+           if cntr-sl-total not = 0
+               divide cntr-ca
+                   by cntr-sl-total
+               giving math-ca-percent      rounded
+      *
+               multiply 100
+                     by math-ca-percent
+      *
+               divide cntr-cr
+                 by cntr-sl-total
+                 giving math-cr-percent    rounded
+      *
+               multiply 100
+                 by math-cr-percent
+      *
+               divide cntr-db
+                 by cntr-sl-total
+                 giving math-db-percent    rounded
+      *
+               multiply 100
+                 by math-db-percent
+      *
+               add math-ca-percent
+                 to math-total-percent
+               add math-cr-percent
+                 to math-total-percent
+               add math-db-percent
+                 to math-total-percent
+           end-if.
       *
-           multiply 100
-             by math-db-percent.
+      *estimates the card-processing fee owed for the day, using each
+      *payment type's rate from the fee rate table loaded at startup
+       342-calculate-card-fees.
+           multiply amt-ca by ws-fee-tbl-rate(1) giving math-ca-fee.
+           multiply amt-cr by ws-fee-tbl-rate(2) giving math-cr-fee.
+           multiply amt-db by ws-fee-tbl-rate(3) giving math-db-fee.
       *
-           add math-ca-percent
-             to math-total-percent.
-           add math-cr-percent
-             to math-total-percent.
-           add math-db-percent
-             to math-total-percent.
+           add math-ca-fee to math-total-fee.
+           add math-cr-fee to math-total-fee.
+           add math-db-fee to math-total-fee.
       *
        350-calculate-trans-per-store.
-      *calculates the amount of transaction per store
-      *and then which store has the most transactions
+      *calculates the amount of transactions per store
       *
-           move il-store-num to store-num-tbl.
-           if store-num-one(1)
-               add 1 to cntr-store-1
-           end-if.
-           if store-num-two(1)
-               add 1 to cntr-store-2
+           if ws-store-found = 1
+               add 1 to ws-store-tbl-count(ws-store-match-idx)
+               add il-trans-amt to
+                                 ws-store-tbl-amount(ws-store-match-idx)
            end-if.
-           if store-num-three(1)
-               add 1 to cntr-store-3
-           end-if.
-           if store-num-four(1)
-               add 1 to cntr-store-4
-           end-if.
-           if store-num-five(1)
-               add 1 to cntr-store-5
+      *
+      *adds this record's amount into the running total for its SKU,
+      *adding a new table entry the first time a SKU is seen
+       355-summarize-by-sku.
+           perform 356-search-sku-summary.
+           if ws-sku-sum-found = 0
+               add 1 to ws-sku-sum-tbl-count
+               move ws-sku-sum-tbl-count to ws-sku-sum-match-idx
+               move il-sku to ws-sku-sum-code(ws-sku-sum-match-idx)
            end-if.
-           if store-num-twelve(1)
-               add 1 to cntr-store-12
+           add 1          to ws-sku-sum-recs(ws-sku-sum-match-idx).
+           add il-trans-amt to ws-sku-sum-amt(ws-sku-sum-match-idx).
+      *
+       356-search-sku-summary.
+           move 0 to ws-sku-sum-found.
+           move 1 to ws-sku-sum-idx.
+           perform 357-search-sku-summary-loop
+             until ws-sku-sum-idx > ws-sku-sum-tbl-count
+             or ws-sku-sum-found = 1.
+      *
+       357-search-sku-summary-loop.
+           if ws-sku-sum-code(ws-sku-sum-idx) = il-sku
+               move 1              to ws-sku-sum-found
+               move ws-sku-sum-idx to ws-sku-sum-match-idx
+           else
+               add 1 to ws-sku-sum-idx
            end-if.
       *
        360-calculate-most-trans.
-      *
-           compute ws-most-transactions = function ord-max (
-               cntr-store-1, cntr-store-2, cntr-store-3,
-             cntr-store-4, cntr-store-5, cntr-store-12).
+      *finds which store has the most transactions
+      *
+           move 0 to ws-max-count.
+           perform 365-find-max-store
+             varying ws-store-idx from 1 by 1
+             until ws-store-idx > ws-store-count.
+      *
+       365-find-max-store.
+           if ws-store-tbl-count(ws-store-idx) > ws-max-count
+               move ws-store-tbl-count(ws-store-idx) to ws-max-count
+               move ws-store-tbl-num(ws-store-idx)   to
+                                                  ws-most-transactions
+           end-if.
       *
        400-create-output-line.
       *creates output line
@@ -469,5 +1631,27 @@
            write output-line
              from ws-record-line
              before advancing 2 lines.
+      *
+      *rewrites the layaway ledger in full from the in-memory table
+      *so the next run picks up every plan's updated history
+       795-write-layaway-ledger.
+           open output layaway-ledger-file.
+           perform 796-write-one-ledger-line
+             varying ws-lw-idx from 1 by 1
+             until ws-lw-idx > ws-lw-count.
+           close layaway-ledger-file.
+      *
+       796-write-one-ledger-line.
+           move ws-lw-store-num(ws-lw-idx)       to lwl-store-num.
+           move ws-lw-inv-num1(ws-lw-idx)         to lwl-invoice-num1.
+           move ws-lw-inv-num2(ws-lw-idx)         to lwl-invoice-num2.
+           move ws-lw-inv-dash(ws-lw-idx)         to lwl-invoice-dash.
+           move ws-lw-inv-nums(ws-lw-idx)         to lwl-invoice-nums.
+           move ws-lw-installments(ws-lw-idx)     to lwl-installments.
+           move ws-lw-paid-amount(ws-lw-idx)      to lwl-paid-amount.
+           move ws-lw-last-pay-year(ws-lw-idx)    to lwl-last-pay-year.
+           move ws-lw-last-pay-month(ws-lw-idx)   to lwl-last-pay-month.
+           move ws-lw-last-pay-day(ws-lw-idx)     to lwl-last-pay-day.
+           write layaway-ledger-line.
       *
        end program S_L_Processing.
