@@ -17,11 +17,23 @@
       * Outout s&l records
            select s-l-file
                assign to "../../../../data/S-L-Data.dat"
-                   organization is line sequential.
+                   organization is line sequential
+                   file status is ws-sl-file-status.
 
       * Output return records
            select return-file
                assign to "../../../../data/Return-Data.dat"
+                   organization is line sequential
+                   file status is ws-return-file-status.
+
+      * Holds the previous run's S-L-Data.dat/Return-Data.dat, dated
+      * and copied aside before this run's OPEN OUTPUT truncates them
+           select archive-sl-file
+               assign to ws-archive-sl-name
+                   organization is line sequential.
+
+           select archive-return-file
+               assign to ws-archive-return-name
                    organization is line sequential.
 
       * Output report
@@ -29,13 +41,47 @@
                assign to "../../../../output/Counts-Control-Totals.out"
                    organization is line sequential.
 
+      * Store master used to validate store numbers
+           select store-master-file
+               assign to "../../../../data/Store-Master.dat"
+                   organization is line sequential.
+
+      * MTD/YTD totals carried forward from the previous run
+           select carry-forward-file
+               assign to "../../../../data/Carry-Forward.dat"
+                   organization is line sequential
+                   file status is ws-carry-forward-status.
+
+      * Control totals written by Final_EditFile, balanced against below
+           select control-totals-file
+               assign to "../../../../data/Edit-Control-Totals.dat"
+                   organization is line sequential
+                   file status is ws-control-totals-status.
+
+      * Payment-type totals, cross-checked by S_L_Processing
+           select payment-xchk-file
+               assign to "../../../../data/Payment-Control-Totals.dat"
+                   organization is line sequential.
+
+      * Per-store S&L amount totals, cross-checked by S_L_Processing
+           select store-xchk-file
+               assign to
+                   "../../../../data/Store-SL-Control-Totals.dat"
+                   organization is line sequential.
+
+      * Shared run-manifest every batch program appends one line to
+           select audit-trail-file
+               assign to "../../../../data/Audit-Trail.dat"
+                   organization is line sequential
+                   file status is ws-audit-status.
+
       * -----------------------
        DATA DIVISION.
        FILE SECTION.
       * Input file declaration
        fd input-file
            data record is input-line
-               record contains 36 characters.
+               record contains 38 characters.
 
       * Input line
        01 input-line.
@@ -44,18 +90,12 @@
                88 il-trans-s                value 'S'.
                88 il-trans-l                value 'L'.
                88 il-trans-r                value 'R'.
-           05 il-trans-amt                  pic 9(5)V99.
+           05 il-trans-amt                  pic 9(7)V99.
            05 il-payment-type               pic xx.
                88 il-card                   value 'CA'.
                88 il-credit                 value 'CR'.
                88 il-debit                  value 'DB'.
            05 il-store-num                  pic 99.
-               88 il-store-1                value 01.
-               88 il-store-2                value 02.
-               88 il-store-3                value 03.
-               88 il-store-4                value 04.
-               88 il-store-5                value 05.
-               88 il-store-12               value 12.
            05 il-invoice-num1               pic x.
            05 il-invoice-num2               pic x.
            05 il-invoice-dash               pic x.
@@ -65,18 +105,32 @@
       * S&L output file declaration
        fd s-l-file
            data record is sl-line
-               record contains 36 characters.
+               record contains 38 characters.
 
       * sl-report-line
-       01 sl-line                           pic x(36).
+       01 sl-line                           pic x(38).
 
       * Returns output file declaration
        fd return-file
            data record is return-line
-               record contains 36 characters.
+               record contains 38 characters.
 
       * Return line
-       01 return-line                       pic x(36).
+       01 return-line                       pic x(38).
+
+      * A dated copy of the previous run's S-L-Data.dat
+       fd archive-sl-file
+           data record is archive-sl-line
+               record contains 38 characters.
+
+       01 archive-sl-line                   pic x(38).
+
+      * A dated copy of the previous run's Return-Data.dat
+       fd archive-return-file
+           data record is archive-return-line
+               record contains 38 characters.
+
+       01 archive-return-line               pic x(38).
 
       * Report file declaration
        fd report-file
@@ -86,6 +140,79 @@
       * Output line
        01 report-line                       pic x(89).
 
+      * Store master file declaration
+       fd store-master-file
+           data record is store-master-line
+               record contains 23 characters.
+
+      * Store master line
+       01 store-master-line.
+           05 stm-store-num                 pic 99.
+           05 stm-store-name                 pic x(20).
+           05 stm-active-flag                pic x.
+
+      * Carry-forward file declaration
+       fd carry-forward-file
+           data record is carry-forward-line
+               record contains 43 characters.
+
+      * Carry-forward line, rewritten at the end of every run
+       01 carry-forward-line.
+           05 cf-last-run-month              pic 99.
+           05 cf-last-run-year               pic 9(4).
+           05 cf-mtd-sl-records              pic 9(5).
+           05 cf-mtd-sl-amount               pic 9(10)v99.
+           05 cf-ytd-sl-records              pic 9(7).
+           05 cf-ytd-sl-amount               pic 9(11)v99.
+
+      * Control totals file declaration
+       fd control-totals-file
+           data record is control-totals-line
+               record contains 17 characters.
+
+      * Control totals line, written by Final_EditFile
+       01 control-totals-line.
+           05 ctl-valid-records               pic 9(5).
+           05 ctl-valid-amount                pic 9(10)v99.
+
+      * Payment-type totals file declaration
+       fd payment-xchk-file
+           data record is payment-xchk-line
+               record contains 27 characters.
+
+      * Payment-type totals and percentages, read by S_L_Processing's
+      * cross-check
+       01 payment-xchk-line.
+           05 pxk-ca-count                    pic 9(5).
+           05 pxk-cr-count                    pic 9(5).
+           05 pxk-db-count                    pic 9(5).
+           05 pxk-ca-percent                  pic 99v99.
+           05 pxk-cr-percent                  pic 99v99.
+           05 pxk-db-percent                  pic 99v99.
+
+      * Store S&L totals file declaration
+       fd store-xchk-file
+           data record is store-xchk-line
+               record contains 14 characters.
+
+      * One store's S&L amount total, one line per store master entry
+       01 store-xchk-line.
+           05 sxk-store-num                   pic 99.
+           05 sxk-sl-amount                   pic 9(10)v99.
+
+      * Run-manifest file declaration
+       fd audit-trail-file
+           data record is audit-trail-line
+               record contains 68 characters.
+
+      * One line appended per program per run
+       01 audit-trail-line.
+           05 adt-program-name                pic x(20).
+           05 adt-run-date                    pic 9(8).
+           05 adt-run-time                    pic 9(6).
+           05 adt-return-code                 pic s9(4).
+           05 adt-status-text                 pic x(30).
+
       * -----------------------
        WORKING-STORAGE SECTION.
       * Program headers
@@ -151,8 +278,8 @@
                                                 spaces.
            05 filler                        pic x(20)          value
                                                 "Total S&L Amount  = ".
-           05 sl-amount                     pic ZZ,ZZ9.99      value
-                                                0.
+           05 sl-amount                     pic Z,ZZZ,ZZZ,ZZ9.99
+                                                value 0.
 
       * S output
        01 ws-s-totals.
@@ -166,8 +293,8 @@
                                                 spaces.
            05 filler                        pic x(20)          value
                                                 "Total S Amount    = ".
-           05 s-amount                      pic ZZ,ZZ9.99      value
-                                                0.
+           05 s-amount                      pic Z,ZZZ,ZZZ,ZZ9.99
+                                                value 0.
 
       * L output
        01 ws-l-totals.
@@ -181,8 +308,8 @@
                                                 spaces.
            05 filler                        pic x(20)          value
                                                 "Total L Amount    = ".
-           05 l-amount                      pic Z,ZZ9.99       value   
-                                                0.
+           05 l-amount                      pic Z,ZZZ,ZZZ,ZZ9.99
+                                                value 0.
 
       * S & L store output
        01 ws-store-header.
@@ -193,47 +320,15 @@
            05 filler                        pic x(12)          value
                                                 " each Store:".
 
-       01 ws-store-1-2.
-           05 filler                        pic x(14)          value 
-                                                spaces.
-           05 filler                        pic x(4)           value 
-                                                "01: ".
-           05 sl-store-1                    pic Z,ZZ9.99       value
-                                                0.
-           05 filler                        pic x(7)           value 
-                                                spaces.
-           05 filler                        pic x(4)           value 
-                                                "02: ".
-           05 sl-store-2                    pic Z,ZZ9.99       value 
-                                                0.
-
-       01 ws-store-3-4.
-           05 filler                        pic x(14)          value 
+      * One S&L store amount line, printed once per store master entry
+       01 ws-sl-store-line.
+           05 filler                        pic x(14)          value
                                                 spaces.
-           05 filler                        pic x(4)           value 
-                                                "03: ".
-           05 sl-store-3                    pic Z,ZZ9.99       value
-                                                0.
-           05 filler                        pic x(7)           value 
-                                                spaces.
-           05 filler                        pic x(4)           value 
-                                                "04: ".
-           05 sl-store-4                    pic Z,ZZ9.99       value   
-                                                0.
-
-       01 ws-store-5-12.
-           05 filler                        pic x(14)          value 
-                                                spaces.
-           05 filler                        pic x(4)           value 
-                                                "05: ".
-           05 sl-store-5                    pic Z,ZZ9.99       value
-                                                0.
-           05 filler                        pic x(7)           value 
-                                                spaces.
-           05 filler                        pic x(4)           value 
-                                                "12: ".
-           05 sl-store-12                   pic Z,ZZ9.99       value 
-                                                0.
+           05 pl-sl-store-num               pic 99.
+           05 filler                        pic x(2)           value
+                                                ": ".
+           05 pl-sl-store-amount            pic Z,ZZZ,ZZZ,ZZ9.99
+                                                value 0.
 
       * % of payment types
        01 ws-payment-header.
@@ -288,8 +383,8 @@
                                                 spaces.
            05 filler                        pic x(20) value
                                                 "Total R Amount    = ".
-           05 r-amount                      pic ZZ9.99         value    
-                                                0.
+           05 r-amount                      pic Z,ZZZ,ZZZ,ZZ9.99
+                                                value 0.
 
       * Total returns for each store header
        01 ws-store-return-header.
@@ -300,99 +395,97 @@
            05 filler                        pic x(15)          value
                                                 "for each store:".
 
-      * Total returns and amount for each store
-       01 ws-store-1.
-           05 filler                        pic x(14)          value 
+      * One return store line, printed once per store master entry
+       01 ws-r-store-line.
+           05 filler                        pic x(14)          value
                                                 spaces.
-           05 filler                        pic x(4)           value 
-                                                "01: ".
-           05 r-store-1                     pic Z9             value   
+           05 pl-r-store-num                pic 99.
+           05 filler                        pic x(2)           value
+                                                ": ".
+           05 pl-r-store-records            pic Z9             value
                                                 0.
-           05 filler                        pic x(18)          value 
+           05 filler                        pic x(18)          value
                                                 spaces.
-           05 filler                        pic x(4)           value 
-                                                "01: ".
-           05 r-store-1-a                   pic ZZ9.99         value
-                                                0.
+           05 pl-r-store-num-a              pic 99.
+           05 filler                        pic x(2)           value
+                                                ": ".
+           05 pl-r-store-amount             pic Z,ZZZ,ZZZ,ZZ9.99
+                                                value 0.
 
-       01 ws-store-2.
-           05 filler                        pic x(14)          value 
-                                                spaces.
-           05 filler                        pic x(4)           value 
-                                                "02: ".
-           05 r-store-2                     pic Z9             value   
-                                                0.
-           05 filler                        pic x(18)          value 
+      * Grand total amount
+       01 ws-grand-total.
+           05 filler                        pic xx             value
                                                 spaces.
-           05 filler                        pic x(4)           value 
-                                                "02: ".
-           05 r-store-2-a                   pic ZZ9.99         value
-                                                0.
+           05 filler                        pic x(21)          value
+                                                "Grand Total Amount = ".
+           05 grand-total                   pic Z,ZZZ,ZZZ,ZZ9.99
+                                                value 0.
 
-       01 ws-store-3.
-           05 filler                        pic x(14)          value 
+      * MTD/YTD S&L totals carried forward from the previous run
+       01 ws-mtd-totals.
+           05 filler                        pic x(6)           value
                                                 spaces.
-           05 filler                        pic x(4)           value 
-                                                "03: ".
-           05 r-store-3                     pic Z9             value   
+           05 filler                        pic x(20)          value
+                                                "MTD S&L Records   = ".
+           05 cfd-mtd-records                pic ZZZZ9         value
                                                 0.
-           05 filler                        pic x(18)          value 
+           05 filler                        pic x(5)           value
                                                 spaces.
-           05 filler                        pic x(4)           value 
-                                                "03: ".
-           05 r-store-3-a                   pic ZZ9.99         value
-                                                0.
+           05 filler                        pic x(20)          value
+                                                "MTD S&L Amount    = ".
+           05 cfd-mtd-amount                 pic Z,ZZZ,ZZZ,ZZ9.99
+                                                value 0.
 
-       01 ws-store-4.
-           05 filler                        pic x(14)          value 
+       01 ws-ytd-totals.
+           05 filler                        pic x(6)           value
                                                 spaces.
-           05 filler                        pic x(4)           value 
-                                                "04: ".
-           05 r-store-4                     pic Z9             value   
+           05 filler                        pic x(20)          value
+                                                "YTD S&L Records   = ".
+           05 cfd-ytd-records                pic ZZZZZZ9       value
                                                 0.
-           05 filler                        pic x(18)          value 
+           05 filler                        pic x(5)           value
                                                 spaces.
-           05 filler                        pic x(4)           value 
-                                                "04: ".
-           05 r-store-4-a                   pic ZZ9.99         value
-                                                0.
+           05 filler                        pic x(20)          value
+                                                "YTD S&L Amount    = ".
+           05 cfd-ytd-amount                 pic ZZ,ZZZ,ZZZ,ZZ9.99
+                                                value 0.
 
-       01 ws-store-5.
-           05 filler                        pic x(14)          value 
+      * Control-total reconciliation against Final_EditFile
+       01 ws-balance-line.
+           05 filler                        pic x(6)           value
                                                 spaces.
-           05 filler                        pic x(4)           value 
-                                                "05: ".
-           05 r-store-5                     pic Z9             value   
-                                                0.
-           05 filler                        pic x(18)          value 
+           05 filler                        pic x(25)          value
+                                           "Balance to Edit totals: ".
+           05 ws-balance-result              pic x(4)           value
                                                 spaces.
-           05 filler                        pic x(4)           value 
-                                                "05: ".
-           05 r-store-5-a                   pic ZZ9.99         value
-                                                0.
 
-       01 ws-store-12.
-           05 filler                        pic x(14)          value 
+       01 ws-balance-detail.
+           05 filler                        pic x(8)           value
                                                 spaces.
-           05 filler                        pic x(4)           value 
-                                                "12: ".
-           05 r-store-12                    pic Z9             value   
+           05 filler                        pic x(20)          value
+                                                "Edit valid records = ".
+           05 ws-balance-edit-records        pic ZZZZ9          value
                                                 0.
-           05 filler                        pic x(18)          value 
+           05 filler                        pic x(5)           value
                                                 spaces.
-           05 filler                        pic x(4)           value 
-                                                "12: ".
-           05 r-store-12-a                  pic ZZ9.99         value
+           05 filler                        pic x(20)          value
+                                                "Split records     = ".
+           05 ws-balance-split-records       pic ZZZZ9          value
                                                 0.
 
-      * Grand total amount
-       01 ws-grand-total.
-           05 filler                        pic xx             value 
+       01 ws-balance-amount-detail.
+           05 filler                        pic x(8)           value
                                                 spaces.
-           05 filler                        pic x(21)          value
-                                                "Grand Total Amount = ".
-           05 grand-total                   pic ZZ,ZZ9.99      value   
-                                                0.
+           05 filler                        pic x(20)          value
+                                                "Edit valid amount  = ".
+           05 ws-balance-edit-amount         pic Z,ZZZ,ZZZ,ZZ9.99
+                                                value 0.
+           05 filler                        pic x(5)           value
+                                                spaces.
+           05 filler                        pic x(20)          value
+                                                "Split amount       = ".
+           05 ws-balance-split-amount        pic Z,ZZZ,ZZZ,ZZ9.99
+                                                value 0.
 
       * Flags
        01 ws-flags.
@@ -400,6 +493,69 @@
            05 ws-eof-Y                      pic x          value "Y".
            05 ws-eof-N                      pic x          value "N".
 
+      * Today's date, used to decide whether MTD/YTD need to reset,
+      * and the time, stamped onto this run's audit-trail entry
+       01 ws-system-date.
+           05 ws-sys-year                   pic 9(4).
+           05 ws-sys-month                  pic 99.
+           05 ws-sys-day                    pic 99.
+
+       01 ws-system-time.
+           05 ws-sys-hour                   pic 99.
+           05 ws-sys-minute                 pic 99.
+           05 ws-sys-second                 pic 99.
+           05 ws-sys-hundredth              pic 99.
+
+      * Lets 070-Load-Carry-Forward/078-Load-Control-Totals tell
+      * whether a first-run's Carry-Forward.dat/Edit-Control-Totals.dat
+      * is there to open, so they can default to zero instead of
+      * aborting when neither file exists yet
+       01 ws-prior-run-file-status.
+           05 ws-carry-forward-status       pic xx     value "00".
+           05 ws-control-totals-status      pic xx     value "00".
+
+      * Tracks the shared run-manifest file this program appends to
+       01 ws-audit-control.
+           05 ws-audit-status               pic xx     value "00".
+
+      * Lets 48-Archive-Data-Files tell whether a previous run's
+      * S-L-Data.dat/Return-Data.dat is there to archive
+       01 ws-archive-data-status.
+           05 ws-sl-file-status             pic xx     value "00".
+           05 ws-return-file-status         pic xx     value "00".
+
+      * Dated/timed archive filenames, built fresh each run from
+      * today's date and time of day so a same-day rerun doesn't build
+      * the same archive filename twice and overwrite an earlier run's
+      * archived copy
+       01 ws-archive-file-names.
+           05 ws-archive-sl-name            pic x(60) value
+                      "../../../../archive/S-L-Data-00000000000000.dat".
+           05 ws-archive-return-name        pic x(60) value
+                 "../../../../archive/Return-Data-00000000000000.dat".
+
+       77 ws-archive-eof-flag               pic x      value "n".
+
+      * Store master table, loaded once at startup.  S&L and return
+      * totals are accumulated per entry so opening or closing a
+      * store is a data change to Store-Master.dat, not a recompile.
+       01 ws-store-table.
+           05 ws-store-entry                occurs 20 times
+                                             indexed by ws-store-idx.
+               10 ws-store-tbl-num           pic 99.
+               10 ws-store-tbl-name          pic x(20).
+               10 ws-store-tbl-active        pic x.
+                   88 ws-store-tbl-is-active value "Y".
+               10 ws-store-tbl-sl-amount     pic 9(10)v99 value 0.
+               10 ws-store-tbl-r-records     pic 99      value 0.
+               10 ws-store-tbl-r-amount      pic 9(10)v99 value 0.
+
+       01 ws-store-control.
+           05 ws-store-count                pic 9(4)    value 0.
+           05 ws-store-found                pic 9       value 0.
+           05 ws-store-match-idx            pic 9(4)    value 0.
+           05 ws-store-eof-flag             pic x       value "N".
+
       * Totals
        01 ws-totals.
       * Record Counters
@@ -409,33 +565,10 @@
            05 ws-total-r                    pic 99             value 0.
 
       * Amount Totals
-           05 ws-total-s-l-amount           pic 9(8)v99        value 0.
-           05 ws-total-s-amount             pic 9(8)v99        value 0.
-           05 ws-total-l-amount             pic 9(8)v99        value 0.
-           05 ws-total-r-amount             pic 9(8)v99        value 0.
-
-      * Store record totals
-           05 ws-total-01-records           pic 99             value 0.
-           05 ws-total-02-records           pic 99             value 0.
-           05 ws-total-03-records           pic 99             value 0.
-           05 ws-total-04-records           pic 99             value 0.
-           05 ws-total-05-records           pic 99             value 0.
-           05 ws-total-12-records           pic 99             value 0.
-
-      * Store Amount Totals
-           05 ws-total-sl-01-amount         pic 9(8)v99        value 0.
-           05 ws-total-sl-02-amount         pic 9(8)v99        value 0.
-           05 ws-total-sl-03-amount         pic 9(8)v99        value 0.
-           05 ws-total-sl-04-amount         pic 9(8)v99        value 0.
-           05 ws-total-sl-05-amount         pic 9(8)v99        value 0.
-           05 ws-total-sl-12-amount         pic 9(8)v99        value 0.
-
-           05 ws-total-r-01-amount          pic 9(8)v99        value 0.
-           05 ws-total-r-02-amount          pic 9(8)v99        value 0.
-           05 ws-total-r-03-amount          pic 9(8)v99        value 0.
-           05 ws-total-r-04-amount          pic 9(8)v99        value 0.
-           05 ws-total-r-05-amount          pic 9(8)v99        value 0.
-           05 ws-total-r-12-amount          pic 9(8)v99        value 0.
+           05 ws-total-s-l-amount           pic 9(10)v99       value 0.
+           05 ws-total-s-amount             pic 9(10)v99       value 0.
+           05 ws-total-l-amount             pic 9(10)v99       value 0.
+           05 ws-total-r-amount             pic 9(10)v99       value 0.
 
       * Payment Type
            05 ws-total-ca                   pic 99             value 0.
@@ -445,6 +578,11 @@
            05 cr-percent-c                  pic 99v99          value 0.
            05 db-percent-c                  pic 99v99          value 0.
 
+      * All records/amount split out of Valid-Data.dat, for balancing
+      * back against Final_EditFile's control totals
+           05 ws-total-split-records        pic 9(5)           value 0.
+           05 ws-total-split-amount         pic 9(10)v99       value 0.
+
       * -----------------------
        PROCEDURE DIVISION.
       * Main
@@ -454,19 +592,180 @@
            perform 200-Read-File.
 
            perform 250-Process-Lines
-             until ws-eof equals ws-eof-Y.
+             until ws-eof = ws-eof-Y.
 
            perform 700-Prepare-Output.
+           perform 780-Update-Carry-Forward.
+           perform 785-Reconcile-Control-Totals.
            perform 750-write-Report.
+           perform 790-Write-Carry-Forward.
+           perform 792-Write-Xchk-Totals.
+
+      * Tell a calling driver whether the control totals balanced
+           if ws-balance-result = "PASS"
+               move 0 to return-code
+           else
+               move 8 to return-code
+           end-if.
+
+           perform 795-Write-Audit-Trail.
            perform 800-Close-Files.
 
            GOBACK.
 
        050-Open-Files.
            open input input-file.
+           perform 048-Archive-Data-Files.
            open output s-l-file.
            open output return-file.
            open output report-file.
+           perform 060-Load-Store-Master.
+           perform 070-Load-Carry-Forward.
+           perform 078-Load-Control-Totals.
+
+      * Copies the previous run's S-L-Data.dat/Return-Data.dat aside
+      * to a dated archive file before this run's OPEN OUTPUT
+      * truncates them.  A run with nothing to archive yet (no prior
+      * run) just skips straight past it.
+       048-Archive-Data-Files.
+           accept ws-system-date from date YYYYMMDD.
+           accept ws-system-time from time.
+           move ws-sys-year   to ws-archive-sl-name(30:4).
+           move ws-sys-month  to ws-archive-sl-name(34:2).
+           move ws-sys-day    to ws-archive-sl-name(36:2).
+           move ws-sys-hour   to ws-archive-sl-name(38:2).
+           move ws-sys-minute to ws-archive-sl-name(40:2).
+           move ws-sys-second to ws-archive-sl-name(42:2).
+           move ws-sys-year   to ws-archive-return-name(33:4).
+           move ws-sys-month  to ws-archive-return-name(37:2).
+           move ws-sys-day    to ws-archive-return-name(39:2).
+           move ws-sys-hour   to ws-archive-return-name(41:2).
+           move ws-sys-minute to ws-archive-return-name(43:2).
+           move ws-sys-second to ws-archive-return-name(45:2).
+
+           perform 0481-Archive-SL-Data.
+           perform 0482-Archive-Return-Data.
+
+      * Archives the previous run's S-L-Data.dat, if there is one
+       0481-Archive-SL-Data.
+           open input s-l-file.
+           if ws-sl-file-status = "00"
+               open output archive-sl-file
+               move "n" to ws-archive-eof-flag
+               perform 0483-Copy-SL-Data-Line
+                 until ws-archive-eof-flag = "y"
+               close archive-sl-file
+           end-if.
+           close s-l-file.
+
+      * Copies one line from the old S-L-Data.dat to its archive copy
+       0483-Copy-SL-Data-Line.
+           read s-l-file
+               at end
+                   move "y" to ws-archive-eof-flag
+           end-read.
+           if ws-archive-eof-flag not = "y"
+               write archive-sl-line from sl-line
+           end-if.
+
+      * Archives the previous run's Return-Data.dat, if there is one
+       0482-Archive-Return-Data.
+           open input return-file.
+           if ws-return-file-status = "00"
+               open output archive-return-file
+               move "n" to ws-archive-eof-flag
+               perform 0484-Copy-Return-Data-Line
+                 until ws-archive-eof-flag = "y"
+               close archive-return-file
+           end-if.
+           close return-file.
+
+      * Copies one line from the old Return-Data.dat to its archive
+       0484-Copy-Return-Data-Line.
+           read return-file
+               at end
+                   move "y" to ws-archive-eof-flag
+           end-read.
+           if ws-archive-eof-flag not = "y"
+               write archive-return-line from return-line
+           end-if.
+
+      * Loads the store master into a table for lookup
+       060-Load-Store-Master.
+           open input store-master-file.
+           perform 065-Read-Store-Master
+             until ws-store-eof-flag = "Y".
+           close store-master-file.
+
+      * Reads one store master record into the table
+       065-Read-Store-Master.
+           read store-master-file
+               at end
+                   move "Y" to ws-store-eof-flag
+           end-read.
+           if ws-store-eof-flag not = "Y"
+               add 1 to ws-store-count
+               move stm-store-num   to ws-store-tbl-num(ws-store-count)
+               move stm-store-name  to ws-store-tbl-name(ws-store-count)
+               move stm-active-flag to
+                                 ws-store-tbl-active(ws-store-count)
+           end-if.
+
+      * Looks a store number up in the store master table
+       068-Search-Store-Master.
+           move 0 to ws-store-found.
+           move 1 to ws-store-idx.
+           perform 069-Search-Store-Loop
+             until ws-store-idx > ws-store-count or ws-store-found = 1.
+
+       069-Search-Store-Loop.
+           if ws-store-tbl-num(ws-store-idx) = il-store-num
+               move 1           to ws-store-found
+               move ws-store-idx to ws-store-match-idx
+           else
+               add 1 to ws-store-idx
+           end-if.
+
+      * Reads last run's carried-forward MTD/YTD totals, if any
+       070-Load-Carry-Forward.
+           open input carry-forward-file.
+           if ws-carry-forward-status = "00"
+               perform 075-Read-Carry-Forward
+               close carry-forward-file
+           else
+               move 0 to cf-last-run-month
+               move 0 to cf-last-run-year
+               move 0 to cf-mtd-sl-records
+               move 0 to cf-mtd-sl-amount
+               move 0 to cf-ytd-sl-records
+               move 0 to cf-ytd-sl-amount
+           end-if.
+
+       075-Read-Carry-Forward.
+           read carry-forward-file
+               at end
+                   move 0 to cf-last-run-month
+                   move 0 to cf-last-run-year
+                   move 0 to cf-mtd-sl-records
+                   move 0 to cf-mtd-sl-amount
+                   move 0 to cf-ytd-sl-records
+                   move 0 to cf-ytd-sl-amount
+           end-read.
+
+      * Reads the control totals Final_EditFile wrote for this run
+       078-Load-Control-Totals.
+           open input control-totals-file.
+           if ws-control-totals-status = "00"
+               read control-totals-file
+                   at end
+                       move 0 to ctl-valid-records
+                       move 0 to ctl-valid-amount
+               end-read
+               close control-totals-file
+           else
+               move 0 to ctl-valid-records
+               move 0 to ctl-valid-amount
+           end-if.
 
        100-Write-Headers.
            write report-line from ws-report-header-1.
@@ -500,23 +799,10 @@
                end-if
 
       * Add to store amount totals
-               if il-store-1
-                   add il-trans-amt    to ws-total-sl-01-amount
-               end-if
-               if il-store-2
-                   add il-trans-amt    to ws-total-sl-02-amount
-               end-if
-               if il-store-3
-                   add il-trans-amt    to ws-total-sl-03-amount
-               end-if
-               if il-store-4
-                   add il-trans-amt    to ws-total-sl-04-amount
-               end-if
-               if il-store-5
-                   add il-trans-amt    to ws-total-sl-05-amount
-               end-if
-               if il-store-12
-                   add il-trans-amt    to ws-total-sl-12-amount
+               perform 068-Search-Store-Master
+               if ws-store-found = 1
+                   add il-trans-amt to
+                       ws-store-tbl-sl-amount(ws-store-match-idx)
                end-if
 
       * Add to payment type totals
@@ -540,34 +826,17 @@
                add il-trans-amt        to ws-total-r-amount
 
       * Add to store record & amount totals
-               if il-store-1
-                   add 1               to ws-total-01-records
-                   add il-trans-amt    to ws-total-r-01-amount
-               end-if
-               if il-store-2
-                   add 1               to ws-total-02-records
-                   add il-trans-amt    to ws-total-r-02-amount
-               end-if
-               if il-store-3
-                   add 1               to ws-total-03-records
-                   add il-trans-amt    to ws-total-r-03-amount
-               end-if
-               if il-store-4
-                   add 1               to ws-total-04-records
-                   add il-trans-amt    to ws-total-r-04-amount
-               end-if
-               if il-store-5
-                   add 1               to ws-total-05-records
-                   add il-trans-amt    to ws-total-r-05-amount
-               end-if
-               if il-store-12
-                   add 1               to ws-total-12-records
-                   add il-trans-amt    to ws-total-r-12-amount
+               perform 068-Search-Store-Master
+               if ws-store-found = 1
+                   add 1            to
+                       ws-store-tbl-r-records(ws-store-match-idx)
+                   add il-trans-amt to
+                       ws-store-tbl-r-amount(ws-store-match-idx)
                end-if
            end-if.
 
       * Read input file if not at end
-           if ws-eof equal ws-eof-N
+           if ws-eof = ws-eof-N
                perform 200-Read-File
            end-if.
 
@@ -579,12 +848,6 @@
            move ws-total-s-amount                  to s-amount.
            move ws-total-l                         to l-records.
            move ws-total-l-amount                  to l-amount.
-           move ws-total-sl-01-amount              to sl-store-1.
-           move ws-total-sl-02-amount              to sl-store-2.
-           move ws-total-sl-03-amount              to sl-store-3.
-           move ws-total-sl-04-amount              to sl-store-4.
-           move ws-total-sl-05-amount              to sl-store-5.
-           move ws-total-sl-12-amount              to sl-store-12.
 
       * Calculate % of payment type
            divide ws-total-ca          by ws-total-s-l
@@ -606,23 +869,6 @@
       * Move return values
            move ws-total-r                         to r-records.
            move ws-total-r-amount                  to r-amount.
-           move ws-total-01-records                to r-store-1
-           move ws-total-r-01-amount               to r-store-1-a.
-
-           move ws-total-02-records                to r-store-2
-           move ws-total-r-02-amount               to r-store-2-a.
-
-           move ws-total-03-records                to r-store-3
-           move ws-total-r-03-amount               to r-store-3-a.
-
-           move ws-total-04-records                to r-store-4
-           move ws-total-r-04-amount               to r-store-4-a.
-
-           move ws-total-05-records                to r-store-5
-           move ws-total-r-05-amount               to r-store-5-a.
-
-           move ws-total-12-records                to r-store-12
-           move ws-total-r-12-amount               to r-store-12-a.
 
       * Grand total calculation
            subtract ws-total-r-amount  from ws-total-s-l-amount
@@ -636,9 +882,9 @@
            write report-line           from ws-l-totals.
            write report-line           from spaces.
            write report-line           from ws-store-header.
-           write report-line           from ws-store-1-2.
-           write report-line           from ws-store-3-4.
-           write report-line           from ws-store-5-12.
+           perform 755-Print-Sl-Store-Line
+             varying ws-store-idx from 1 by 1
+             until ws-store-idx > ws-store-count.
            write report-line           from spaces.
            write report-line           from ws-payment-header.
            write report-line           from ws-payment.
@@ -647,14 +893,147 @@
            write report-line           from ws-return-totals.
            write report-line           from spaces.
            write report-line           from ws-store-return-header.
-           write report-line           from ws-store-1.
-           write report-line           from ws-store-2.
-           write report-line           from ws-store-3.
-           write report-line           from ws-store-4.
-           write report-line           from ws-store-5.
-           write report-line           from ws-store-12.
+           perform 757-Print-R-Store-Line
+             varying ws-store-idx from 1 by 1
+             until ws-store-idx > ws-store-count.
            write report-line           from spaces.
            write report-line           from ws-grand-total.
+           write report-line           from spaces.
+           move cf-mtd-sl-records      to cfd-mtd-records.
+           move cf-mtd-sl-amount       to cfd-mtd-amount.
+           write report-line           from ws-mtd-totals.
+           move cf-ytd-sl-records      to cfd-ytd-records.
+           move cf-ytd-sl-amount       to cfd-ytd-amount.
+           write report-line           from ws-ytd-totals.
+           write report-line           from spaces.
+           write report-line           from ws-balance-line.
+           write report-line           from ws-balance-detail.
+           write report-line           from ws-balance-amount-detail.
+
+      * Prints one S&L store-amount line per store master entry
+       755-Print-Sl-Store-Line.
+           move ws-store-tbl-num(ws-store-idx)       to pl-sl-store-num.
+           move ws-store-tbl-sl-amount(ws-store-idx) to
+                                                     pl-sl-store-amount.
+           write report-line from ws-sl-store-line.
+
+      * Prints one return store line per store master entry
+       757-Print-R-Store-Line.
+           move ws-store-tbl-num(ws-store-idx)       to pl-r-store-num.
+           move ws-store-tbl-num(ws-store-idx)       to
+                                                     pl-r-store-num-a.
+           move ws-store-tbl-r-records(ws-store-idx) to
+                                                     pl-r-store-records.
+           move ws-store-tbl-r-amount(ws-store-idx)  to
+                                                     pl-r-store-amount.
+           write report-line from ws-r-store-line.
+
+      * Rolls this run's S&L totals into the carried-forward MTD/YTD
+      * figures, resetting whichever period has turned over since the
+      * last run
+       780-Update-Carry-Forward.
+           accept ws-system-date from date YYYYMMDD.
+           if cf-last-run-year not = ws-sys-year
+               move 0 to cf-mtd-sl-records
+               move 0 to cf-mtd-sl-amount
+               move 0 to cf-ytd-sl-records
+               move 0 to cf-ytd-sl-amount
+           else
+               if cf-last-run-month not = ws-sys-month
+                   move 0 to cf-mtd-sl-records
+                   move 0 to cf-mtd-sl-amount
+               end-if
+           end-if.
+
+           add ws-total-s-l             to cf-mtd-sl-records.
+           add ws-total-s-l             to cf-ytd-sl-records.
+           add ws-total-s-l-amount      to cf-mtd-sl-amount.
+           add ws-total-s-l-amount      to cf-ytd-sl-amount.
+           move ws-sys-month            to cf-last-run-month.
+           move ws-sys-year             to cf-last-run-year.
+
+      * Rewrites the carry-forward file with this run's updated totals
+       790-Write-Carry-Forward.
+           open output carry-forward-file.
+           write carry-forward-line.
+           close carry-forward-file.
+
+      * Writes the payment-type and per-store totals S_L_Processing
+      * cross-checks against its own figures, since both programs
+      * derive their totals from the same S-L-Data.dat
+      *ca/cr/db-percent-c are 0-1 fractions; S_L_Processing's own
+      *percentages are on a 0-100 scale, so these are written the same
+      *way before the cross-check compares them
+       792-Write-Xchk-Totals.
+           move ws-total-ca      to pxk-ca-count.
+           move ws-total-cr      to pxk-cr-count.
+           move ws-total-db      to pxk-db-count.
+           multiply ca-percent-c by 100 giving pxk-ca-percent.
+           multiply cr-percent-c by 100 giving pxk-cr-percent.
+           multiply db-percent-c by 100 giving pxk-db-percent.
+           open output payment-xchk-file.
+           write payment-xchk-line.
+           close payment-xchk-file.
+
+           open output store-xchk-file.
+           perform 793-Write-One-Store-Xchk-Line
+             varying ws-store-idx from 1 by 1
+             until ws-store-idx > ws-store-count.
+           close store-xchk-file.
+
+       793-Write-One-Store-Xchk-Line.
+           move ws-store-tbl-num(ws-store-idx)       to sxk-store-num.
+           move ws-store-tbl-sl-amount(ws-store-idx) to sxk-sl-amount.
+           write store-xchk-line.
+
+      * Appends one line to the shared run-manifest.  Opened in
+      * EXTEND mode so every run's entry is kept; the first entry
+      * ever written falls back to OPEN OUTPUT since EXTEND fails
+      * against a file that doesn't exist yet.
+       795-Write-Audit-Trail.
+           accept ws-system-date from date YYYYMMDD.
+           accept ws-system-time from time.
+
+           open extend audit-trail-file.
+           if ws-audit-status not = "00"
+               open output audit-trail-file
+           end-if.
+
+           move "Final_Data_Split_Count" to adt-program-name.
+           move ws-sys-year             to adt-run-date(1:4).
+           move ws-sys-month            to adt-run-date(5:2).
+           move ws-sys-day              to adt-run-date(7:2).
+           move ws-sys-hour             to adt-run-time(1:2).
+           move ws-sys-minute           to adt-run-time(3:2).
+           move ws-sys-second           to adt-run-time(5:2).
+           move return-code             to adt-return-code.
+           if ws-balance-result = "PASS"
+               move "BALANCED"          to adt-status-text
+           else
+               move "OUT OF BALANCE"    to adt-status-text
+           end-if.
+           write audit-trail-line.
+           close audit-trail-file.
+
+      * Balances the records & amount split out of Valid-Data.dat back
+      * against the control totals Final_EditFile wrote for this run
+       785-Reconcile-Control-Totals.
+           add ws-total-s-l to ws-total-r
+               giving ws-total-split-records.
+           add ws-total-s-l-amount to ws-total-r-amount
+               giving ws-total-split-amount.
+
+           move ctl-valid-records      to ws-balance-edit-records.
+           move ws-total-split-records to ws-balance-split-records.
+           move ctl-valid-amount       to ws-balance-edit-amount.
+           move ws-total-split-amount  to ws-balance-split-amount.
+
+           if ctl-valid-records = ws-total-split-records and
+             ctl-valid-amount  = ws-total-split-amount
+               move "PASS" to ws-balance-result
+           else
+               move "FAIL" to ws-balance-result
+           end-if.
 
        800-Close-Files.
            close input-file.
