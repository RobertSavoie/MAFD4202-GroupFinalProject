@@ -13,11 +13,23 @@
        input-output section.
        file-control.
       *
-      *Extract the file to read for the documentation
+      *Extract the file to read for the documentation.  Assigned to a
+      *working-storage name rather than a literal so a run spanning
+      *more than one daily file (see file-list-file below) can swap
+      *in the next filename without a second copy of this SELECT.
            select input-file
-               assign to "../../../../data/project8.dat"
+               assign to ws-input-file-name
                organization is line sequential.
 
+      *Lists the daily input files for a run that needs to process
+      *more than one, one filename per line, in the order they should
+      *be read.  A run with nothing to list here just reads the single
+      *default file named above, the same as before this file existed.
+           select file-list-file
+               assign to "../../../../data/Input-File-List.dat"
+               organization is line sequential
+               file status is ws-filelist-status.
+
       *This is where the file will be output to
            select report-file
                assign to "../../../../output/Error-Report.out"
@@ -26,29 +38,70 @@
       *This is where the file will be output to
            select invalid-data-file
                assign to "../../../../data/Invalid-Data.dat"
-               organization is line sequential.
+               organization is line sequential
+               file status is ws-invalid-data-status.
 
       *This is where the file will be output to
            select valid-data-file
                assign to "../../../../data/Valid-Data.dat"
+               organization is line sequential
+               file status is ws-valid-data-status.
+
+      *Holds the previous run's Valid-Data.dat/Invalid-Data.dat, dated
+      *and copied aside before this run's OPEN OUTPUT truncates them
+           select archive-valid-file
+               assign to ws-archive-valid-name
+               organization is line sequential.
+
+           select archive-invalid-file
+               assign to ws-archive-invalid-name
+               organization is line sequential.
+
+      *This is the product master used to check Sku codes
+           select sku-master-file
+               assign to "../../../../data/SKU-Master.dat"
+               organization is line sequential.
+
+      *This is the store master used to check store numbers
+           select store-master-file
+               assign to "../../../../data/Store-Master.dat"
+               organization is line sequential.
+
+      *This is the control total Final_Data_Split_Count balances against
+           select control-totals-file
+               assign to "../../../../data/Edit-Control-Totals.dat"
                organization is line sequential.
 
+      *This tracks how far a run got, so an interrupted run can be
+      *restarted from the last checkpoint instead of from the top
+           select checkpoint-file
+               assign to "../../../../data/EditFile-Checkpoint.dat"
+               organization is line sequential
+               file status is ws-checkpoint-status.
+
+      *Shared run-manifest every batch program appends one line to,
+      *so a run's history across all four programs can be reviewed
+      *in one place
+           select audit-trail-file
+               assign to "../../../../data/Audit-Trail.dat"
+               organization is line sequential
+               file status is ws-audit-status.
+
       *
        data division.
        file section.
        fd input-file
            data record is input-rec
-           record contains 36 characters.
+           record contains 38 characters.
       *
       *This is the input information to be extracted
        01 input-rec.
            05 ir-trans-code              pic x.
                88 input-trans-valid      value 'L', 'R', 'S'.
-           05 ir-trans-amt               pic 9(5)V99.
+           05 ir-trans-amt               pic 9(7)V99.
            05 ir-payment-type            pic xx.
                88 input-type-valid       value 'CA', 'CR', 'DB'.
            05 ir-store-num               pic 99.
-               88 input-num-valid        value 01, 02, 03, 04, 05, 12.
            05 ir-invoice-num1            pic x.
                88 input-valid-1          value 'A', 'B', 'C', 'D', 'E'.
            05 ir-invoice-num2            pic x.
@@ -62,6 +115,13 @@
            05 ir-Sku-Code                pic x(15).
       *
 
+      *Each line is the path to one of this run's daily input files
+       fd file-list-file
+           data record is file-list-line
+           record contains 60 characters.
+      *
+       01 file-list-line               pic x(60).
+
       *This is your Output line
        fd report-file
            data record is report-line
@@ -72,16 +132,85 @@
       *If file is not valid. This file will store the information
        fd invalid-data-file
            data record is invalid-data-line
-           record contains 36 characters.
+           record contains 38 characters.
       *
-       01 invalid-data-line            pic x(36).
+       01 invalid-data-line            pic x(38).
 
       *If File is Valid. This file will store the information
        fd valid-data-file
            data record is valid-data-line
-           record contains 36 characters.
+           record contains 38 characters.
+      *
+       01 valid-data-line              pic x(38).
+
+      *A dated copy of the previous run's Valid-Data.dat
+       fd archive-valid-file
+           data record is archive-valid-line
+           record contains 38 characters.
+      *
+       01 archive-valid-line            pic x(38).
+
+      *A dated copy of the previous run's Invalid-Data.dat
+       fd archive-invalid-file
+           data record is archive-invalid-line
+           record contains 38 characters.
       *
-       01 valid-data-line              pic x(36).
+       01 archive-invalid-line          pic x(38).
+
+      *This is the product master used to check Sku codes
+       fd sku-master-file
+           data record is sku-master-line
+           record contains 35 characters.
+      *
+       01 sku-master-line.
+           05 skm-sku-code              pic x(15).
+           05 skm-description           pic x(20).
+
+      *This is the store master used to check store numbers
+       fd store-master-file
+           data record is store-master-line
+           record contains 23 characters.
+      *
+       01 store-master-line.
+           05 stm-store-num             pic 99.
+           05 stm-store-name            pic x(20).
+           05 stm-active-flag           pic x.
+
+      *Control totals Final_Data_Split_Count balances back against
+       fd control-totals-file
+           data record is control-totals-line
+           record contains 17 characters.
+      *
+       01 control-totals-line.
+           05 ctl-valid-records         pic 9(5).
+           05 ctl-valid-amount          pic 9(10)v99.
+
+      *Last checkpoint written for this run
+       fd checkpoint-file
+           data record is checkpoint-line
+           record contains 30 characters.
+      *
+       01 checkpoint-line.
+           05 ckp-records-processed     pic 9(5).
+           05 ckp-total-valid           pic 9(5).
+           05 ckp-total-invalid         pic 9(5).
+           05 ckp-total-valid-amt       pic 9(10)v99.
+           05 ckp-cntr-page             pic 9(2).
+           05 ckp-in-progress           pic x.
+               88 ckp-run-incomplete     value "Y".
+
+      *One line appended per program per run, recording when it ran
+      *and how it came out
+       fd audit-trail-file
+           data record is audit-trail-line
+           record contains 68 characters.
+      *
+       01 audit-trail-line.
+           05 adt-program-name          pic x(20).
+           05 adt-run-date               pic 9(8).
+           05 adt-run-time               pic 9(6).
+           05 adt-return-code            pic s9(4).
+           05 adt-status-text            pic x(30).
 
       *
        working-storage section.
@@ -152,7 +281,7 @@
            05 ws-Err-trans-code          pic x.
            05 ws-code-star               pic x.
            05 filler                     pic x(7)  value spaces.
-           05 ws-trans-amt               pic x(7).
+           05 ws-trans-amt               pic x(9).
            05 ws-trans-amt-star          pic x.
            05 filler                     pic x(5)  value spaces.
            05 ws-pay-type                pic xx.
@@ -188,13 +317,114 @@
            05 ws-notify-inv-dbl          pic 9     value 0.
            05 ws-notify-inv-num          pic 9     value 0.
            05 ws-notify-sku              pic 9     value 0.
+           05 ws-notify-sku-nf           pic 9     value 0.
+           05 ws-notify-inv-dup          pic 9     value 0.
+           05 ws-notify-trans-overflow   pic 9     value 0.
 
        01 ws-counters.
-           05 ws-total-records           pic 999   value 000.
-           05 ws-total-invalid           pic 999   value 000.
-           05 ws-total-valid             pic 999   value 000.
+           05 ws-total-records           pic 9(5)  value 0.
+           05 ws-total-invalid           pic 9(5)  value 0.
+           05 ws-total-valid             pic 9(5)  value 0.
+           05 ws-total-valid-amount      pic 9(10)v99 value 0.
            05 ws-counter                 pic 99.
            05 ws-error-num               pic 999   value 000.
+           05 ws-cntr-line               pic 99    value 0.
+           05 ws-cntr-page               pic 99    value 0.
+
+      *Sku master table, loaded once at startup
+       01 ws-sku-table.
+           05 ws-sku-entry               occurs 500 times
+                                          indexed by ws-sku-idx.
+               10 ws-sku-tbl-code        pic x(15).
+
+       01 ws-sku-control.
+           05 ws-sku-count               pic 9(4)  value 0.
+           05 ws-sku-found               pic 9     value 0.
+           05 ws-sku-eof-flag            pic x     value "n".
+
+      *Store master table, loaded once at startup
+       01 ws-store-table.
+           05 ws-store-entry             occurs 20 times
+                                          indexed by ws-store-idx.
+               10 ws-store-tbl-num       pic 99.
+               10 ws-store-tbl-name      pic x(20).
+               10 ws-store-tbl-active    pic x.
+                   88 ws-store-tbl-is-active value "Y".
+
+       01 ws-store-control.
+           05 ws-store-count             pic 9(4)  value 0.
+           05 ws-store-found             pic 9     value 0.
+           05 ws-store-match-idx         pic 9(4)  value 0.
+           05 ws-store-eof-flag          pic x     value "n".
+
+      *Invoice numbers seen so far this run, used to catch duplicates
+       01 ws-invoice-table.
+           05 ws-invoice-entry           occurs 999 times
+                                         indexed by ws-invoice-idx.
+               10 ws-invoice-tbl-num1    pic x.
+               10 ws-invoice-tbl-num2    pic x.
+               10 ws-invoice-tbl-dash    pic x.
+               10 ws-invoice-tbl-nums    pic 9(6).
+
+       01 ws-invoice-control.
+           05 ws-invoice-count           pic 9(4)  value 0.
+           05 ws-invoice-found           pic 9     value 0.
+
+      *Name of the daily input file currently open.  Defaults to the
+      *original single-file name; a file-list-file for this run
+      *overrides it one filename at a time as each file is exhausted.
+       77 ws-input-file-name             pic x(60) value
+                                     "../../../../data/project8.dat".
+
+      *Tracks the optional multi-file control list for this run
+       01 ws-filelist-control.
+           05 ws-filelist-status         pic xx    value "00".
+           05 ws-filelist-eof-flag       pic x     value "n".
+           05 ws-filelist-active         pic x     value "n".
+               88 ws-filelist-in-use         value "y".
+
+      *Tracks whether this run is resuming from a checkpoint left by
+      *an earlier, interrupted run
+       01 ws-restart-control.
+           05 ws-checkpoint-status       pic xx    value "00".
+           05 ws-is-restart              pic x     value "n".
+               88 ws-restart-run             value "y".
+           05 ws-restart-count           pic 9(5)  value 0.
+           05 ws-restart-idx             pic 9(5)  value 0.
+
+      *Tracks the shared run-manifest file this program appends to
+       01 ws-audit-control.
+           05 ws-audit-status            pic xx    value "00".
+
+      *Lets 48-Archive-Data-Files tell whether a previous run's
+      *Valid-Data.dat/Invalid-Data.dat is there to archive
+       01 ws-archive-data-status.
+           05 ws-valid-data-status       pic xx    value "00".
+           05 ws-invalid-data-status     pic xx    value "00".
+
+      *Dated/timed archive filenames, built fresh each run from
+      *today's date and time of day so a same-day rerun doesn't build
+      *the same archive filename twice and overwrite an earlier run's
+      *archived copy
+       01 ws-archive-file-names.
+           05 ws-archive-valid-name      pic x(60) value
+                   "../../../../archive/Valid-Data-00000000000000.dat".
+           05 ws-archive-invalid-name    pic x(60) value
+                 "../../../../archive/Invalid-Data-00000000000000.dat".
+
+       77 ws-archive-eof-flag            pic x     value "n".
+
+      *Today's date and time, stamped onto this run's audit entry
+       01 ws-system-date.
+           05 ws-sys-year                pic 9(4).
+           05 ws-sys-month                pic 99.
+           05 ws-sys-day                  pic 99.
+
+       01 ws-system-time.
+           05 ws-sys-hour                pic 99.
+           05 ws-sys-minute              pic 99.
+           05 ws-sys-second               pic 99.
+           05 ws-sys-hundredth             pic 99.
 
       *CONSTANTS
        77 ws-per-page                    pic 99    value 10.
@@ -216,8 +446,19 @@
                                     "FIRST 2 LETTERS MUST BE DIFFERENT".
        77 ws-Err-Inv-Num                 pic x(28) value
                                          "INVOICE NUMBER INCORRECT".
+       77 ws-Err-Inv-Dup                 pic x(25) value
+                                         "DUPLICATE INVOICE NUMBER".
        77 ws-Err-SKU                     pic x(25) value
                                          "SKU CODE CAN NOT BE EMPTY".
+       77 ws-Err-SKU-Not-Found           pic x(21) value
+                                         "SKU CODE NOT ON FILE".
+       77 ws-Err-Trans-Overflow          pic x(43) value
+                    "TRANSACTION AMOUNT EXCEEDS MAXIMUM ALLOWED".
+
+      *Largest single transaction amount accepted without being
+      *flagged for manual review, even though the field itself can
+      *hold a larger value
+       77 ws-Max-Trans-Amt               pic 9(6)v99 value 999999.99.
 
       *End of File Flags
        77 ws-eof-flag                    pic x     value "n".
@@ -231,8 +472,8 @@
                10 filler                 pic x(8)  value spaces.
                10 filler                 pic x     value "-".
                10 filler                 pic x     value space.
-               10 ws-Records-count       pic ZZ9.
-               10 filler                 pic x(60) value spaces.
+               10 ws-Records-count       pic ZZZZ9.
+               10 filler                 pic x(58) value spaces.
 
            05 ws-Valid.
                10 filler                 pic x(13) value
@@ -240,8 +481,8 @@
                10 filler                 pic x(11) value spaces.
                10 filler                 pic x     value "-".
                10 filler                 pic x     value space.
-               10 ws-Valid-Count         pic ZZ9.
-               10 filler                 pic x(60) value spaces.
+               10 ws-Valid-Count         pic ZZZZ9.
+               10 filler                 pic x(58) value spaces.
 
            05 ws-Invalid.
                10 filler                 pic x(15) value
@@ -249,36 +490,244 @@
                10 filler                 pic x(9)  value spaces.
                10 filler                 pic x     value "-".
                10 filler                 pic x     value space.
-               10 ws-Invalid-Count       pic ZZ9.
-               10 filler                 pic x(60) value spaces.
+               10 ws-Invalid-Count       pic ZZZZ9.
+               10 filler                 pic x(58) value spaces.
 
 
        procedure division.
        000-main.
 
+           perform 45-Check-For-Restart.
            perform 50-Open-Files.
-           perform 150-Write-Name-Header.
+           perform 60-Load-Sku-Master.
+           perform 70-Load-Store-Master.
+           perform 56-Rebuild-State-For-Restart.
            perform 100-Read-Page-Line.
-           perform 200-Write-Header.
-           perform 400-Validate-All-Records
-             until ws-eof-flag equals ws-eof-Y.
+           perform 250-Process-Pages
+             until ws-eof-flag = ws-eof-Y.
            write report-line from spaces.
 
            perform 700-Print-Final-Count.
+           perform 710-Write-Control-Totals.
+           perform 730-Clear-Checkpoint.
+
+      *    Tell a calling driver whether any records were rejected
+           if ws-total-invalid = 0
+               move 0 to return-code
+           else
+               move 4 to return-code
+           end-if.
+
+           perform 790-Write-Audit-Trail.
            perform 800-Close-Files.
 
            goback.
 
+      *************************************************************
+
+      *Looks for a checkpoint left by an earlier, interrupted run. If
+      *one is found still marked in-progress, this run restarts from
+      *it instead of starting the report over from the beginning.
+       45-Check-For-Restart.
+           open input checkpoint-file.
+           if ws-checkpoint-status = "00"
+               read checkpoint-file
+               if ckp-run-incomplete and ckp-records-processed > 0
+                   move "y"                   to ws-is-restart
+                   move ckp-records-processed to ws-restart-count
+                   move ckp-total-valid       to ws-total-valid
+                   move ckp-total-invalid     to ws-total-invalid
+                   move ckp-total-valid-amt   to ws-total-valid-amount
+                   move ckp-cntr-page         to ws-cntr-page
+               end-if
+               close checkpoint-file
+           end-if.
+
       *************************************************************
        50-Open-Files.
+           perform 46-Open-Input-File-List.
            open input input-file.
-           open output report-file.
-           open output invalid-data-file.
-           open output valid-data-file.
+           if ws-restart-run
+               open extend report-file
+               open extend invalid-data-file
+               open extend valid-data-file
+           else
+               perform 48-Archive-Data-Files
+               open output report-file
+               open output invalid-data-file
+               open output valid-data-file
+           end-if.
            move ws-eof-N to ws-eof-flag.
 
       *************************************************************
 
+      *Copies the previous run's Valid-Data.dat/Invalid-Data.dat aside
+      *to a dated archive file before this run's OPEN OUTPUT truncates
+      *them.  A run with nothing to archive yet (no prior run) just
+      *skips straight past it.
+       48-Archive-Data-Files.
+           accept ws-system-date from date YYYYMMDD.
+           accept ws-system-time from time.
+           move ws-sys-year   to ws-archive-valid-name(32:4).
+           move ws-sys-month  to ws-archive-valid-name(36:2).
+           move ws-sys-day    to ws-archive-valid-name(38:2).
+           move ws-sys-hour   to ws-archive-valid-name(40:2).
+           move ws-sys-minute to ws-archive-valid-name(42:2).
+           move ws-sys-second to ws-archive-valid-name(44:2).
+           move ws-sys-year   to ws-archive-invalid-name(34:4).
+           move ws-sys-month  to ws-archive-invalid-name(38:2).
+           move ws-sys-day    to ws-archive-invalid-name(40:2).
+           move ws-sys-hour   to ws-archive-invalid-name(42:2).
+           move ws-sys-minute to ws-archive-invalid-name(44:2).
+           move ws-sys-second to ws-archive-invalid-name(46:2).
+
+           perform 481-Archive-Valid-Data.
+           perform 482-Archive-Invalid-Data.
+
+      *Archives the previous run's Valid-Data.dat, if there is one
+       481-Archive-Valid-Data.
+           open input valid-data-file.
+           if ws-valid-data-status = "00"
+               open output archive-valid-file
+               move "n" to ws-archive-eof-flag
+               perform 483-Copy-Valid-Data-Line
+                 until ws-archive-eof-flag = "y"
+               close archive-valid-file
+           end-if.
+           close valid-data-file.
+
+      *Copies one line from the old Valid-Data.dat to its archive copy
+       483-Copy-Valid-Data-Line.
+           read valid-data-file
+               at end
+                   move "y" to ws-archive-eof-flag
+           end-read.
+           if ws-archive-eof-flag not = "y"
+               write archive-valid-line from valid-data-line
+           end-if.
+
+      *Archives the previous run's Invalid-Data.dat, if there is one
+       482-Archive-Invalid-Data.
+           open input invalid-data-file.
+           if ws-invalid-data-status = "00"
+               open output archive-invalid-file
+               move "n" to ws-archive-eof-flag
+               perform 484-Copy-Invalid-Data-Line
+                 until ws-archive-eof-flag = "y"
+               close archive-invalid-file
+           end-if.
+           close invalid-data-file.
+
+      *Copies one line from the old Invalid-Data.dat to its archive
+       484-Copy-Invalid-Data-Line.
+           read invalid-data-file
+               at end
+                   move "y" to ws-archive-eof-flag
+           end-read.
+           if ws-archive-eof-flag not = "y"
+               write archive-invalid-line from invalid-data-line
+           end-if.
+
+      *************************************************************
+
+      *If this run has a file-list-file, opens it and loads the name
+      *of the first daily input file into ws-input-file-name.  A run
+      *with no such file just keeps the one default filename.
+       46-Open-Input-File-List.
+           open input file-list-file.
+           if ws-filelist-status = "00"
+               move "y" to ws-filelist-active
+               perform 47-Read-Next-Input-Filename
+           end-if.
+
+      *************************************************************
+
+      *Reads the next filename off the control list
+       47-Read-Next-Input-Filename.
+           read file-list-file into ws-input-file-name
+               at end
+                   move "y" to ws-filelist-eof-flag
+           end-read.
+
+      *************************************************************
+
+      *This will load the Sku master into a table for lookup
+       60-Load-Sku-Master.
+           open input sku-master-file.
+           perform 61-Read-Sku-Master
+             until ws-sku-eof-flag = "y".
+           close sku-master-file.
+
+      *************************************************************
+
+      *This reads one Sku master record into the table
+       61-Read-Sku-Master.
+           read sku-master-file
+               at end
+                   move "y" to ws-sku-eof-flag
+           end-read.
+           if ws-sku-eof-flag not = "y"
+               add 1 to ws-sku-count
+               move skm-sku-code to ws-sku-tbl-code(ws-sku-count)
+           end-if.
+
+      *************************************************************
+
+      *This will load the Store master into a table for lookup
+       70-Load-Store-Master.
+           open input store-master-file.
+           perform 71-Read-Store-Master
+             until ws-store-eof-flag = "y".
+           close store-master-file.
+
+      *************************************************************
+
+      *This reads one Store master record into the table
+       71-Read-Store-Master.
+           read store-master-file
+               at end
+                   move "y" to ws-store-eof-flag
+           end-read.
+           if ws-store-eof-flag not = "y"
+               add 1 to ws-store-count
+               move stm-store-num   to ws-store-tbl-num(ws-store-count)
+               move stm-store-name  to ws-store-tbl-name(ws-store-count)
+               move stm-active-flag to
+                                 ws-store-tbl-active(ws-store-count)
+           end-if.
+
+      *************************************************************
+
+      *On a restart, re-reads the records the earlier run already
+      *finished so the duplicate-invoice table comes back to the
+      *same state it was in when the checkpoint was written, without
+      *writing any of them to the report or the valid/invalid files
+      *a second time.
+       56-Rebuild-State-For-Restart.
+           perform 57-Rebuild-One-Record
+             until ws-restart-idx >= ws-restart-count
+             or ws-eof-flag = ws-eof-Y.
+           move ws-restart-count to ws-total-records.
+
+      *************************************************************
+
+       57-Rebuild-One-Record.
+           perform 100-Read-Page-Line.
+           if ws-eof-flag not = ws-eof-Y
+               add 1 to ws-restart-idx
+               add 1 to ws-invoice-count
+               move ir-invoice-num1       to
+                                 ws-invoice-tbl-num1(ws-invoice-count)
+               move ir-invoice-num2       to
+                                 ws-invoice-tbl-num2(ws-invoice-count)
+               move ir-invoice-dash       to
+                                 ws-invoice-tbl-dash(ws-invoice-count)
+               move ir-invoice-valid-nums to
+                                 ws-invoice-tbl-nums(ws-invoice-count)
+           end-if.
+
+      *************************************************************
+
       *This will store the input line to a Invalid file
        65-Store-Invalid-File.
            move input-rec to invalid-data-line.
@@ -290,6 +739,7 @@
        80-Store-Valid-File.
            move input-rec to valid-data-line.
            write valid-data-line.
+           add ir-trans-amt to ws-total-valid-amount.
 
       *************************************************************
 
@@ -297,22 +747,46 @@
        100-Read-Page-Line.
            read input-file
                at end
-                   move ws-eof-Y to ws-eof-flag.
+                   perform 105-Advance-To-Next-Input-File
+           end-read.
 
       *************************************************************
 
-      *This will write my name at the top of the report.
-       150-Write-Name-Header.
-           write report-line from spaces.
-           move ws-heading-main-title  to report-line.
-           write report-line.
-           move ws-heading-names       to report-line
-           write report-line before advancing 2 lines.
+      *Reached the end of the daily input file currently open.  If
+      *this run has more files listed, opens the next one and reads
+      *its first record; otherwise the run really is at end of file.
+       105-Advance-To-Next-Input-File.
+           if ws-filelist-in-use
+               perform 47-Read-Next-Input-Filename
+           end-if.
+           if ws-filelist-in-use and ws-filelist-eof-flag not = "y"
+               close input-file
+               open input input-file
+               perform 100-Read-Page-Line
+           else
+               move ws-eof-Y to ws-eof-flag
+               if ws-filelist-in-use
+                   close file-list-file
+               end-if
+           end-if.
 
       *************************************************************
 
-      *THis will write the header
-       200-Write-Header.
+      *This will write the page headings at the top of each page.
+       150-Print-Page-Headings.
+           if ws-cntr-page > 0
+               add 1 to ws-cntr-page
+               write report-line
+                 from ws-heading-main-title
+                 after advancing page
+           else
+               add 1 to ws-cntr-page
+               write report-line
+                 from ws-heading-main-title
+                 after advancing 1 line
+           end-if.
+           write report-line from ws-heading-names before advancing 2
+             lines.
            write report-line from ws-heading-title before advancing 2
              lines.
            write report-line from ws-Header1.
@@ -325,6 +799,18 @@
 
       **************************************************************
 
+      *Processes one page's worth of records, printing the page
+      *headings once per page.
+       250-Process-Pages.
+           perform 150-Print-Page-Headings.
+           perform 400-Validate-All-Records
+             varying ws-cntr-line from 1 by 1
+             until ws-cntr-line > ws-per-page
+             or ws-eof-flag = ws-eof-Y.
+           perform 720-Write-Checkpoint.
+
+      **************************************************************
+
       *Run all the checks for all the different errors that can occur.
        400-Validate-All-Records.
       *    MOVE DATA TO DISPLAY LINE
@@ -333,9 +819,11 @@
       *    VALIDATION CHECKS
            perform 500-Check-Trans-Code.
            perform 510-Check-Trans-Amt.
+           perform 515-Check-Trans-Amt-Overflow.
            perform 520-Check-Pay-Type.
            perform 530-Check-Store-Number.
            perform 540-Check-All-Inv.
+           perform 545-Check-Duplicate-Invoice.
            perform 550-Check-SKU.
            perform 600-Check-If-An-Error.
            perform 100-Read-Page-Line.
@@ -380,6 +868,20 @@
 
       **************************************************************
 
+      *Flag any single transaction that, while it fits in the widened
+      *amount field, is still larger than the shop's sanity limit and
+      *so needs a human to look at it rather than post automatically
+       515-Check-Trans-Amt-Overflow.
+           if ir-trans-amt is numeric and
+             ir-trans-amt > ws-Max-Trans-Amt
+               move 1      to ws-notify-trans-overflow
+               move "*"    to ws-trans-amt-star
+           else
+               move 0      to ws-notify-trans-overflow
+           end-if.
+
+      **************************************************************
+
       *Check the Payment Type
        520-Check-Pay-Type.
            if input-type-valid then
@@ -394,7 +896,9 @@
 
       *Check if the store number is Valid
        530-Check-Store-Number.
-           if input-num-valid then
+           perform 535-Search-Store-Master.
+           if ws-store-found = 1 and
+             ws-store-tbl-is-active(ws-store-match-idx) then
                move 0      to ws-notify-store-num
                move spaces to ws-store-star
            else
@@ -402,6 +906,25 @@
                move "*"    to ws-store-star
            end-if.
 
+      **************************************************************
+
+      *Looks the current record's store number up in the store master.
+       535-Search-Store-Master.
+           move 0 to ws-store-found.
+           move 1 to ws-store-idx.
+           perform 536-Search-Store-Loop
+             until ws-store-idx > ws-store-count or ws-store-found = 1.
+
+      **************************************************************
+
+       536-Search-Store-Loop.
+           if ws-store-tbl-num(ws-store-idx) = ir-store-num
+               move 1           to ws-store-found
+               move ws-store-idx to ws-store-match-idx
+           else
+               add 1 to ws-store-idx
+           end-if.
+
 
       **************************************************************
 
@@ -454,15 +977,89 @@
 
       **************************************************************
 
+      *Checks the invoice number against every invoice number seen so
+      *far this run, then records it so later records can be checked
+      *against it too.
+       545-Check-Duplicate-Invoice.
+           perform 546-Search-Invoice-Table.
+           if ws-invoice-found = 1
+               move 1      to ws-notify-inv-dup
+               move "*"    to ws-Inv-star
+           else
+               move 0      to ws-notify-inv-dup
+           end-if.
+
+           add 1 to ws-invoice-count.
+           move ir-invoice-num1       to
+                               ws-invoice-tbl-num1(ws-invoice-count).
+           move ir-invoice-num2       to
+                               ws-invoice-tbl-num2(ws-invoice-count).
+           move ir-invoice-dash       to
+                               ws-invoice-tbl-dash(ws-invoice-count).
+           move ir-invoice-valid-nums to
+                               ws-invoice-tbl-nums(ws-invoice-count).
+
+      **************************************************************
+
+      *Looks the current record's invoice number up among the ones
+      *already seen this run.
+       546-Search-Invoice-Table.
+           move 0 to ws-invoice-found.
+           move 1 to ws-invoice-idx.
+           perform 547-Search-Invoice-Loop
+             until ws-invoice-idx > ws-invoice-count
+             or ws-invoice-found = 1.
 
-      *Checking if the Sku exists or is blank.
+      **************************************************************
+
+       547-Search-Invoice-Loop.
+           if ws-invoice-tbl-num1(ws-invoice-idx) = ir-invoice-num1 and
+             ws-invoice-tbl-num2(ws-invoice-idx) = ir-invoice-num2  and
+             ws-invoice-tbl-dash(ws-invoice-idx) = ir-invoice-dash  and
+             ws-invoice-tbl-nums(ws-invoice-idx) = ir-invoice-valid-nums
+               move 1 to ws-invoice-found
+           else
+               add 1 to ws-invoice-idx
+           end-if.
+
+      **************************************************************
+
+
+      *Checking if the Sku exists, is blank, or is not on file.
        550-Check-SKU.
-           if ir-Sku-Code equals spaces then
+           if ir-Sku-Code = spaces then
                move 1      to ws-notify-sku
+               move 0      to ws-notify-sku-nf
                move "*"    to ws-sku-star
            else
-               move 0      to ws-notify-sku
-               move spaces to ws-sku-star
+               perform 555-Search-Sku-Master
+               if ws-sku-found = 1
+                   move 0      to ws-notify-sku
+                   move 0      to ws-notify-sku-nf
+                   move spaces to ws-sku-star
+               else
+                   move 1      to ws-notify-sku
+                   move 1      to ws-notify-sku-nf
+                   move "*"    to ws-sku-star
+               end-if
+           end-if.
+
+      **************************************************************
+
+      *Looks the current record's Sku code up in the Sku master table.
+       555-Search-Sku-Master.
+           move 0 to ws-sku-found.
+           move 1 to ws-sku-idx.
+           perform 556-Search-Sku-Loop
+             until ws-sku-idx > ws-sku-count or ws-sku-found = 1.
+
+      **************************************************************
+
+       556-Search-Sku-Loop.
+           if ws-sku-tbl-code(ws-sku-idx) = ir-Sku-Code
+               move 1 to ws-sku-found
+           else
+               add 1 to ws-sku-idx
            end-if.
 
       **************************************************************
@@ -478,7 +1075,9 @@
              ws-notify-pay-type = 0    and ws-notify-store-num = 0 and
              ws-notify-inv1 = 0        and ws-notify-inv2 = 0      and
              ws-notify-inv-dash = 0    and ws-notify-inv-dbl = 0   and
-             ws-notify-inv-num = 0     and ws-notify-sku = 0       then
+             ws-notify-inv-num = 0     and ws-notify-inv-dup = 0   and
+             ws-notify-sku = 0         and
+             ws-notify-trans-overflow = 0 then
       *        VALID CHECK
                perform 80-Store-Valid-File
                add 1 to ws-total-valid
@@ -492,7 +1091,9 @@
              ws-notify-pay-type = 1    or ws-notify-store-num = 1  or
              ws-notify-inv1 = 1        or ws-notify-inv2 = 1       or
              ws-notify-inv-dash = 1    or ws-notify-inv-dbl = 1    or
-             ws-notify-inv-num = 1     or ws-notify-sku = 1        then
+             ws-notify-inv-num = 1     or ws-notify-inv-dup = 1    or
+             ws-notify-sku = 1         or
+             ws-notify-trans-overflow = 1 then
       *        INVALID CHECK
                perform 65-Store-Invalid-File
                add 1             to ws-total-invalid
@@ -551,8 +1152,22 @@
                write report-line from ws-Display-Error-Msg
            end-if.
 
+           if ws-notify-inv-dup = 1 then
+               move ws-Err-Inv-Dup     to ws-error-desc
+               write report-line from ws-Display-Error-Msg
+           end-if.
+
            if ws-notify-sku = 1 then
-               move ws-Err-SKU         to ws-error-desc
+               if ws-notify-sku-nf = 1
+                   move ws-Err-SKU-Not-Found to ws-error-desc
+               else
+                   move ws-Err-SKU           to ws-error-desc
+               end-if
+               write report-line from ws-Display-Error-Msg
+           end-if.
+
+           if ws-notify-trans-overflow = 1 then
+               move ws-Err-Trans-Overflow to ws-error-desc
                write report-line from ws-Display-Error-Msg
            end-if.
 
@@ -573,6 +1188,79 @@
 
       **************************************************************
 
+      *Writes the valid record count & amount so Final_Data_Split_Count
+      *can balance its own totals back against this run
+       710-Write-Control-Totals.
+           open output control-totals-file.
+           move ws-total-valid        to ctl-valid-records.
+           move ws-total-valid-amount to ctl-valid-amount.
+           write control-totals-line.
+           close control-totals-file.
+
+      **************************************************************
+
+      *Records how far the run has gotten so it can be restarted from
+      *here if it gets interrupted before it finishes.
+       720-Write-Checkpoint.
+           open output checkpoint-file.
+           move ws-total-records      to ckp-records-processed.
+           move ws-total-valid        to ckp-total-valid.
+           move ws-total-invalid      to ckp-total-invalid.
+           move ws-total-valid-amount to ckp-total-valid-amt.
+           move ws-cntr-page          to ckp-cntr-page.
+           move "Y"                   to ckp-in-progress.
+           write checkpoint-line.
+           close checkpoint-file.
+
+      **************************************************************
+
+      *The run finished normally, so the checkpoint is cleared and
+      *marked complete; the next run will start from the top.
+       730-Clear-Checkpoint.
+           open output checkpoint-file.
+           move 0   to ckp-records-processed.
+           move 0   to ckp-total-valid.
+           move 0   to ckp-total-invalid.
+           move 0   to ckp-total-valid-amt.
+           move 0   to ckp-cntr-page.
+           move "N" to ckp-in-progress.
+           write checkpoint-line.
+           close checkpoint-file.
+
+      **************************************************************
+
+      *Appends one line to the shared run-manifest recording when
+      *this program ran and how it came out.  The file is opened in
+      *EXTEND mode so every run's entry is kept; if it doesn't exist
+      *yet this is the first entry, so it's created with OPEN OUTPUT
+      *instead.
+       790-Write-Audit-Trail.
+           accept ws-system-date from date YYYYMMDD.
+           accept ws-system-time from time.
+
+           open extend audit-trail-file.
+           if ws-audit-status not = "00"
+               open output audit-trail-file
+           end-if.
+
+           move "Final_EditFile"      to adt-program-name.
+           move ws-sys-year            to adt-run-date(1:4).
+           move ws-sys-month           to adt-run-date(5:2).
+           move ws-sys-day             to adt-run-date(7:2).
+           move ws-sys-hour            to adt-run-time(1:2).
+           move ws-sys-minute          to adt-run-time(3:2).
+           move ws-sys-second          to adt-run-time(5:2).
+           move return-code            to adt-return-code.
+           if ws-total-invalid = 0
+               move "COMPLETED CLEAN"          to adt-status-text
+           else
+               move "COMPLETED WITH REJECTS"   to adt-status-text
+           end-if.
+           write audit-trail-line.
+           close audit-trail-file.
+
+      **************************************************************
+
       *This will close the files
        800-Close-Files.
            close input-file.
