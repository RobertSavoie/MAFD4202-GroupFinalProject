@@ -0,0 +1,187 @@
+       identification division.
+
+      *Program:    Daily_Run_Driver
+      *Author:     Group 15
+      *Date:       August 9th, 2026
+      *Comment:    Chains the four daily batch steps together and
+      *            stops the chain if an earlier step comes back with
+      *            a return code the next step shouldn't run on top
+      *            of, the same way a JCL job's step COND checks do.
+
+       program-id. Daily_Run_Driver.
+      *
+       environment division.
+       input-output section.
+       file-control.
+      *
+      *Shared run-manifest every batch program appends one line to
+       select audit-trail-file
+           assign to "../../../../data/Audit-Trail.dat"
+           organization is line sequential
+           file status is ws-audit-status.
+      *
+       data division.
+       file section.
+      *
+      *one line appended per program per run
+       fd audit-trail-file
+           data record is audit-trail-line
+           record contains 68 characters.
+      *
+       01 audit-trail-line.
+           05 adt-program-name         pic x(20).
+           05 adt-run-date             pic 9(8).
+           05 adt-run-time             pic 9(6).
+           05 adt-return-code          pic s9(4).
+           05 adt-status-text          pic x(30).
+      *
+       working-storage section.
+      *
+      *the return code handed back by whichever step just ran
+       77 ws-step-rc                    pic s9(4) value 0.
+      *the worst (highest) return code seen so far in the run
+       77 ws-worst-rc                   pic s9(4) value 0.
+      *set once a step's return code is too high to keep going
+       77 ws-abort-flag                 pic x     value "n".
+           88 ws-abort                  value "y".
+      *
+      *today's date and time, stamped onto this run's audit entry
+       01 ws-system-date.
+           05 ws-sys-year               pic 9(4).
+           05 ws-sys-month              pic 99.
+           05 ws-sys-day                pic 99.
+      *
+       01 ws-system-time.
+           05 ws-sys-hour                pic 99.
+           05 ws-sys-minute              pic 99.
+           05 ws-sys-second              pic 99.
+           05 ws-sys-hundredth           pic 99.
+      *
+      *tracks the shared run-manifest file this program appends to
+       01 ws-audit-control.
+           05 ws-audit-status           pic xx     value "00".
+      *
+       procedure division.
+       000-main.
+      *
+           perform 100-run-edit-step.
+           if not ws-abort
+               perform 200-run-split-step
+           end-if.
+           if not ws-abort
+               perform 300-run-sales-step
+           end-if.
+           if not ws-abort
+               perform 400-run-returns-step
+           end-if.
+           perform 900-print-summary.
+           move ws-worst-rc to return-code.
+           perform 790-write-audit-trail.
+           goback.
+      *
+      *Step 1 - edits the raw daily file into Valid-Data.dat and
+      *Invalid-Data.dat.  A return code over 4 means the edit step
+      *itself could not produce a usable Valid-Data.dat, so there is
+      *nothing for the later steps to split.
+       100-run-edit-step.
+           display "Daily_Run_Driver: starting Final_EditFile".
+           call "Final_EditFile".
+           move return-code to ws-step-rc.
+           display "Daily_Run_Driver: Final_EditFile return-code = "
+             ws-step-rc.
+           perform 910-track-worst-rc.
+           if ws-step-rc > 4
+               move "y" to ws-abort-flag
+               display
+                 "Daily_Run_Driver: chain stopped after Final_EditFile"
+           end-if.
+      *
+      *Step 2 - splits Valid-Data.dat into S-L-Data.dat and
+      *Return-Data.dat and balances back against the edit step's
+      *control totals.  A return code over 4 means the split or the
+      *balancing failed, so S-L-Data.dat/Return-Data.dat can't be
+      *trusted by the remaining steps.
+       200-run-split-step.
+           display "Daily_Run_Driver: starting Final_Data_Split_Count".
+           call "Final_Data_Split_Count".
+           move return-code to ws-step-rc.
+           display
+             "Daily_Run_Driver: Final_Data_Split_Count return-code = "
+             ws-step-rc.
+           perform 910-track-worst-rc.
+           if ws-step-rc > 4
+               move "y" to ws-abort-flag
+               display
+                 "Daily_Run_Driver: chain stopped after Final_Data_"
+                 "Split_Count"
+           end-if.
+      *
+      *Step 3 - builds the sales & layaway report from S-L-Data.dat.
+       300-run-sales-step.
+           display "Daily_Run_Driver: starting S_L_Processing".
+           call "S_L_Processing".
+           move return-code to ws-step-rc.
+           display "Daily_Run_Driver: S_L_Processing return-code = "
+             ws-step-rc.
+           perform 910-track-worst-rc.
+           if ws-step-rc > 4
+               move "y" to ws-abort-flag
+               display
+                 "Daily_Run_Driver: chain stopped after S_L_Processing"
+           end-if.
+      *
+      *Step 4 - builds the returns report from Return-Data.dat.
+       400-run-returns-step.
+           display "Daily_Run_Driver: starting Returns".
+           call "Returns".
+           move return-code to ws-step-rc.
+           display "Daily_Run_Driver: Returns return-code = "
+             ws-step-rc.
+           perform 910-track-worst-rc.
+      *
+      *Keeps the highest return code seen across every step that ran.
+       910-track-worst-rc.
+           if ws-step-rc > ws-worst-rc
+               move ws-step-rc to ws-worst-rc
+           end-if.
+      *
+      *Prints the overall outcome of the chain.
+       900-print-summary.
+           display "Daily_Run_Driver: run complete, worst return-code "
+             "= " ws-worst-rc.
+           if ws-abort
+               display "Daily_Run_Driver: one or more steps were "
+                 "skipped because an earlier step failed"
+           end-if.
+      *
+      *Appends one line to the shared run-manifest summarizing the
+      *whole chain's outcome.  Opened in EXTEND mode so every run's
+      *entry is kept; the first entry ever written falls back to
+      *OPEN OUTPUT since EXTEND fails against a file that doesn't
+      *exist yet.
+       790-write-audit-trail.
+           accept ws-system-date from date YYYYMMDD.
+           accept ws-system-time from time.
+      *
+           open extend audit-trail-file.
+           if ws-audit-status not = "00"
+               open output audit-trail-file
+           end-if.
+      *
+           move "Daily_Run_Driver"     to adt-program-name.
+           move ws-sys-year            to adt-run-date(1:4).
+           move ws-sys-month           to adt-run-date(5:2).
+           move ws-sys-day             to adt-run-date(7:2).
+           move ws-sys-hour            to adt-run-time(1:2).
+           move ws-sys-minute          to adt-run-time(3:2).
+           move ws-sys-second          to adt-run-time(5:2).
+           move ws-worst-rc            to adt-return-code.
+           if ws-abort
+               move "CHAIN ABORTED"        to adt-status-text
+           else
+               move "CHAIN COMPLETE"       to adt-status-text
+           end-if.
+           write audit-trail-line.
+           close audit-trail-file.
+      *
+       end program Daily_Run_Driver.
