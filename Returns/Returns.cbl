@@ -1,30 +1,477 @@
        identification division.
        program-id. Returns.
-
-        environment division.
+       author. Group 15.
+       date-written. Apr 10/2023.
+      *
        input-output section.
        file-control.
       *
-           select input-file
-               assign to "../../../../data/project8.dat"
-                   organization is line sequential.
-
-      *This is where the file will be output to
-           select return-file
-               assign to "../../../../output/Return-Data.out"
-               organization is line sequential.
-
-           select valid-data-file
-               assign to "../../../../data/Valid-Data.dat"
-               organization is line sequential.
-      *
-       configuration section.
-
+       select input-file
+           assign to "../../../../data/Return-Data.dat"
+           organization is line sequential.
+      *
+       select output-file
+           assign to "../../../../output/Returns-Report.out"
+           organization is line sequential.
+      *
+       select store-master-file
+           assign to "../../../../data/Store-Master.dat"
+           organization is line sequential.
+      *
+      *Shared run-manifest every batch program appends one line to
+       select audit-trail-file
+           assign to "../../../../data/Audit-Trail.dat"
+           organization is line sequential
+           file status is ws-audit-status.
+      *
        data division.
+       file section.
+       fd input-file
+       data record is input-line
+           record contains 38 characters.
+      *input line
+       01 input-line.
+           05 il-trans-code            pic x.
+               88 r-code                           value "R".
+           05 il-trans-amt             pic 9(7)v99.
+           05 il-payment-type          pic xx.
+               88 ca-type                          value "CA".
+               88 cr-type                          value "CR".
+               88 db-type                          value "DB".
+           05 il-store-num             pic 99.
+           05 il-invoice-num1          pic x.
+           05 il-invoice-num2          pic x.
+           05 il-invoice-dash          pic x.
+           05 il-invoice-nums          pic 9(6).
+           05 il-sku                   pic x(15).
+      *
+       fd output-file
+           data record is output-line
+           record contains 100 characters.
+      *
+       01 output-line                  pic x(100).
+      *
+       fd store-master-file
+           data record is store-master-line
+           record contains 23 characters.
+      *
+       01 store-master-line.
+           05 stm-store-num            pic 99.
+           05 stm-store-name           pic x(20).
+           05 stm-active-flag          pic x.
+      *
+      *one line appended per program per run
+       fd audit-trail-file
+           data record is audit-trail-line
+           record contains 68 characters.
+      *
+       01 audit-trail-line.
+           05 adt-program-name         pic x(20).
+           05 adt-run-date             pic 9(8).
+           05 adt-run-time             pic 9(6).
+           05 adt-return-code          pic s9(4).
+           05 adt-status-text          pic x(30).
+      *
        working-storage section.
-
+      *
+       01 ws-heading-main-title.
+           05 filler                   pic x(27)   value
+                                       "Group 15 - Final Assignment".
+           05 filler                   pic x(3)    value " - ".
+           05 filler                   pic x(70)   value spaces.
+      *
+       01 ws-heading-names.
+           05 filler                   pic x(8)    value "Members:".
+           05 filler                   pic x       value space.
+           05 filler                   pic x(29)   value
+                                       "Martin Barber, Robert Savoie,".
+           05 filler                   pic x(30)   value
+                                       " Alex Blackmore, Rhys Thompson".
+           05 filler                   pic x(32)   value spaces.
+      *
+       01 ws-heading-title.
+           05 filler                   pic x(45)   value spaces.
+           05 filler                   pic x(14)   value
+                                       "Returns Report".
+           05 filler                   pic x(28)   value spaces.
+           05 filler                   pic x(13)   value spaces.
+      *
+       01 ws-column-header1.
+           05 filler                   pic x       value spaces.
+           05 filler                   pic x(4)    value "Line".
+           05 filler                   pic x(4)    value spaces.
+           05 filler                   pic x(11)   value "Transaction".
+           05 filler                   pic x(2)    value spaces.
+           05 filler                   pic x(11)   value "Transaction".
+           05 filler                   pic x(3)    value spaces.
+           05 filler                   pic x(7)    value "Payment".
+           05 filler                   pic x(4)    value spaces.
+           05 filler                   pic x(5)    value "Store".
+           05 filler                   pic x(8)    value spaces.
+           05 filler                   pic x(7)    value "Invoice".
+           05 filler                   pic x(12)   value spaces.
+           05 filler                   pic x(3)    value "SKU".
+           05 filler                   pic x(14)   value spaces.
+      *
+       01 ws-column-header2.
+           05 filler                   pic x       value spaces.
+           05 filler                   pic xxx     value "Num".
+           05 filler                   pic x(8)    value spaces.
+           05 filler                   pic x(4)    value "Code".
+           05 filler                   pic x(8)    value spaces.
+           05 filler                   pic x(6)    value "Amount".
+           05 filler                   pic x(7)    value spaces.
+           05 filler                   pic x(4)    value "Type".
+           05 filler                   pic x(7)    value spaces.
+           05 filler                   pic x(6)    value "Num".
+           05 filler                   pic x(6)    value spaces.
+           05 filler                   pic x(6)    value "Number".
+           05 filler                   pic x(13)   value spaces.
+           05 filler                   pic x(4)    value "Code".
+      *
+       01 ws-record-line.
+           05 filler                   pic x       value spaces.
+           05 ws-line-number           pic z9.
+           05 filler                   pic x(10)   value spaces.
+           05 ws-trans-code            pic x       value spaces.
+           05 filler                   pic x(8)    value spaces.
+           05 ws-trans-amt             pic z,zzz,zz9.99.
+           05 filler                   pic x(7)    value spaces.
+           05 ws-payment-type          pic xx      value spaces.
+           05 filler                   pic x(9)    value spaces.
+           05 ws-store-num             pic 99.
+           05 filler                   pic x(6)    value spaces.
+           05 ws-invoice-num1          pic x       value spaces.
+           05 ws-invoice-num2          pic x       value spaces.
+           05 ws-invoice-dash          pic x       value spaces.
+           05 ws-invoice-nums          pic 9(9).
+           05 filler                   pic x(5)    value spaces.
+           05 ws-sku                   pic x(15)   value spaces.
+      *
+       01 ws-store-return-header.
+           05 filler                   pic x(14)   value spaces.
+           05 filler                   pic x(18)   value
+                                       "Returns & Amount ".
+           05 filler                   pic x(15)   value
+                                       "for each store:".
+      *
+      *one return store line, printed once per store master entry
+       01 ws-r-store-line.
+           05 filler                   pic x(14)   value spaces.
+           05 pl-r-store-num           pic 99.
+           05 filler                   pic x(2)    value ": ".
+           05 pl-r-store-records       pic z9      value 0.
+           05 filler                   pic x(18)   value spaces.
+           05 pl-r-store-num-a         pic 99.
+           05 filler                   pic x(2)    value ": ".
+           05 pl-r-store-amount        pic z,zzz,zzz,zz9.99 value 0.
+      *
+       01 ws-total-line1.
+           05 filler                   pic x(21)   value
+                                       "Total R    records : ".
+           05 ws-total-r-count         pic z9.
+           05 filler                   pic x(9)    value spaces.
+           05 filler                   pic x(21)   value
+                                       "Total R    amount   : ".
+           05 ws-total-r-amount-disp   pic z,zzz,zzz,zz9.99.
+           05 filler                   pic x(9)    value spaces.
+      *
+       01 ws-total-line5.
+           05 filler                   pic x(29)   value
+                                       "Most Returns        : Store #".
+           05 ws-most-returns          pic 99.
+           05 filler                   pic x(69)   value spaces.
+      *
+      *eof constants
+       77 eof-flag                     pic x       value "n".
+       77 eof-y                        pic x       value "y".
+      *
+      *counters
+       01 counters.
+           05 cntr-line                pic 99      value 0.
+           05 cntr-page                pic 99      value 0.
+           05 cntr-r-total             pic 99      value 0.
+      *
+      *amount totals
+       01 amounts.
+           05 amt-r-total              pic 9(10)v99 value 0.
+      *
+      *constants
+       77 const-lines-per-page         pic 99      value 20.
+      *
+      *store master table, loaded once at startup.  return totals are
+      *accumulated per entry so opening or closing a store is a data
+      *change to Store-Master.dat, not a recompile.
+       01 ws-store-table.
+           05 ws-store-entry           occurs 20 times
+                                       indexed by ws-store-idx.
+               10 ws-store-tbl-num        pic 99.
+               10 ws-store-tbl-name       pic x(20).
+               10 ws-store-tbl-active     pic x.
+                   88 ws-store-tbl-is-active value "Y".
+               10 ws-store-tbl-r-records  pic 99      value 0.
+               10 ws-store-tbl-r-amount   pic 9(10)v99 value 0.
+      *
+       01 ws-store-control.
+           05 ws-store-count           pic 9(4)    value 0.
+           05 ws-store-found           pic 9       value 0.
+           05 ws-store-match-idx       pic 9(4)    value 0.
+           05 ws-store-eof-flag        pic x       value "N".
+           05 ws-max-returns           pic 99      value 0.
+      *
+      *today's date and time, stamped onto this run's audit entry
+       01 ws-system-date.
+           05 ws-sys-year               pic 9(4).
+           05 ws-sys-month              pic 99.
+           05 ws-sys-day                pic 99.
+      *
+       01 ws-system-time.
+           05 ws-sys-hour                pic 99.
+           05 ws-sys-minute              pic 99.
+           05 ws-sys-second              pic 99.
+           05 ws-sys-hundredth           pic 99.
+      *
+      *tracks the shared run-manifest file this program appends to
+       01 ws-audit-control.
+           05 ws-audit-status           pic xx     value "00".
+      *
        procedure division.
-
+       000-main.
+      *
+           perform 25-open-files.
+           perform 50-read-input-file.
+           perform 200-process-pages
+             until eof-flag = eof-y.
+           perform 360-calculate-most-returns.
+           perform 125-print-footers.
+      *
+      *    tell a calling driver whether the store master loaded
+           if ws-store-count > 0
+               move 0 to return-code
+           else
+               move 8 to return-code
+           end-if.
+      *
+           perform 790-write-audit-trail.
+           perform 75-close-files.
+      *
            goback.
-
+      *
+       25-open-files.
+      *open files
+      *
+           open input input-file.
+           open output output-file.
+           perform 60-load-store-master.
+      *
+      *loads the store master into a table for lookup
+       60-load-store-master.
+           open input store-master-file.
+           perform 61-read-store-master
+             until ws-store-eof-flag = "Y".
+           close store-master-file.
+      *
+      *reads one store master record into the table
+       61-read-store-master.
+           read store-master-file
+               at end
+                   move "Y" to ws-store-eof-flag
+           end-read.
+           if ws-store-eof-flag not = "Y"
+               add 1 to ws-store-count
+               move stm-store-num   to ws-store-tbl-num(ws-store-count)
+               move stm-store-name  to ws-store-tbl-name(ws-store-count)
+               move stm-active-flag to
+                                 ws-store-tbl-active(ws-store-count)
+           end-if.
+      *
+      *looks a store number up in the store master table
+       65-search-store-master.
+           move 0 to ws-store-found.
+           move 1 to ws-store-idx.
+           perform 66-search-store-loop
+             until ws-store-idx > ws-store-count or ws-store-found = 1.
+      *
+       66-search-store-loop.
+           if ws-store-tbl-num(ws-store-idx) = il-store-num
+               move 1           to ws-store-found
+               move ws-store-idx to ws-store-match-idx
+           else
+               add 1 to ws-store-idx
+           end-if.
+      *
+       50-read-input-file.
+      *read input file
+      *
+           read input-file
+               at end
+                   move eof-y to eof-flag.
+      *
+      *Appends one line to the shared run-manifest.  Opened in
+      *EXTEND mode so every run's entry is kept; the first entry
+      *ever written falls back to OPEN OUTPUT since EXTEND fails
+      *against a file that doesn't exist yet.
+       790-write-audit-trail.
+           accept ws-system-date from date YYYYMMDD.
+           accept ws-system-time from time.
+      *
+           open extend audit-trail-file.
+           if ws-audit-status not = "00"
+               open output audit-trail-file
+           end-if.
+      *
+           move "Returns"              to adt-program-name.
+           move ws-sys-year            to adt-run-date(1:4).
+           move ws-sys-month           to adt-run-date(5:2).
+           move ws-sys-day             to adt-run-date(7:2).
+           move ws-sys-hour            to adt-run-time(1:2).
+           move ws-sys-minute          to adt-run-time(3:2).
+           move ws-sys-second          to adt-run-time(5:2).
+           move return-code            to adt-return-code.
+           if ws-store-count > 0
+               move "COMPLETED"             to adt-status-text
+           else
+               move "STORE MASTER EMPTY"    to adt-status-text
+           end-if.
+           write audit-trail-line.
+           close audit-trail-file.
+       75-close-files.
+      *closes files
+      *
+           close input-file
+             output-file.
+      *
+       80-clear-artifacts.
+      *clears output-line
+      *
+           move spaces to output-line.
+      *
+       100-print-page-headings.
+      *prints page heading
+      *
+           if cntr-page > 0
+               add 1 to cntr-page
+               write output-line
+                 from ws-heading-main-title
+                 after advancing page
+           else
+               add 1 to cntr-page
+               write output-line
+                 from ws-heading-main-title
+                 after advancing 1 lines
+           end-if.
+      *
+           write output-line
+             from ws-heading-names
+             before advancing 2 lines.
+      *
+           write output-line
+             from ws-heading-title
+             before advancing 2 lines.
+      *
+           write output-line
+             from ws-column-header1.
+      *
+           write output-line
+             from ws-column-header2
+             before advancing 2 lines.
+      *
+       125-print-footers.
+      *print page footers
+           move cntr-r-total            to ws-total-r-count.
+           move amt-r-total             to ws-total-r-amount-disp.
+      *
+           write output-line
+             from ws-total-line1.
+      *
+           write output-line
+             from ws-total-line5
+             after advancing 2 lines.
+      *
+           write output-line
+             from ws-store-return-header
+             after advancing 2 lines.
+      *
+           perform 127-print-store-line
+             varying ws-store-idx from 1 by 1
+             until ws-store-idx > ws-store-count.
+      *
+       127-print-store-line.
+      *prints one return line per store master entry
+           move ws-store-tbl-num(ws-store-idx)        to pl-r-store-num.
+           move ws-store-tbl-num(ws-store-idx)        to
+                                                     pl-r-store-num-a.
+           move ws-store-tbl-r-records(ws-store-idx)  to
+                                                     pl-r-store-records.
+           move ws-store-tbl-r-amount(ws-store-idx)   to
+                                                     pl-r-store-amount.
+           write output-line from ws-r-store-line.
+      *
+       200-process-pages.
+      *processes pages
+      *
+           perform 100-print-page-headings.
+           perform 250-process-lines
+           varying cntr-line from 1 by 1
+             until cntr-line > const-lines-per-page
+             or eof-flag = eof-y.
+      *
+       250-process-lines.
+      *process lines
+      *
+           perform 80-clear-artifacts.
+           perform 320-accumulate-totals.
+           perform 350-calculate-returns-per-store.
+           perform 400-create-output-line.
+           perform 50-read-input-file.
+      *
+       320-accumulate-totals.
+      *accumulates record & amount totals
+      *
+           add 1               to cntr-r-total.
+           add il-trans-amt    to amt-r-total.
+      *
+       350-calculate-returns-per-store.
+      *calculates the amount of returns per store
+      *
+           perform 65-search-store-master.
+           if ws-store-found = 1
+               add 1            to
+                   ws-store-tbl-r-records(ws-store-match-idx)
+               add il-trans-amt to
+                   ws-store-tbl-r-amount(ws-store-match-idx)
+           end-if.
+      *
+       360-calculate-most-returns.
+      *
+           perform 365-find-max-store
+             varying ws-store-idx from 1 by 1
+             until ws-store-idx > ws-store-count.
+      *
+       365-find-max-store.
+           if ws-store-tbl-r-records(ws-store-idx) > ws-max-returns
+               move ws-store-tbl-r-records(ws-store-idx) to
+                                                     ws-max-returns
+               move ws-store-tbl-num(ws-store-idx)       to
+                                                     ws-most-returns
+           end-if.
+      *
+       400-create-output-line.
+      *creates output line
+      *
+           move cntr-line          to ws-line-number.
+           move il-trans-code      to ws-trans-code.
+           move il-trans-amt       to ws-trans-amt.
+           move il-payment-type    to ws-payment-type.
+           move il-store-num       to ws-store-num.
+           move il-invoice-num1    to ws-invoice-num1.
+           move il-invoice-num2    to ws-invoice-num2.
+           move il-invoice-dash    to ws-invoice-dash.
+           move il-invoice-nums    to ws-invoice-nums.
+           move il-sku             to ws-sku.
+      *
+           write output-line
+             from ws-record-line
+             before advancing 2 lines.
+      *
        end program Returns.
