@@ -0,0 +1,512 @@
+       identification division.
+
+      *Program:    Invoice_Lookup
+      *Author:     Group 15
+      *Date:       August 9th, 2026
+      *Comment:    On-demand single-invoice lookup against Valid-Data
+      *            .dat and Return-Data.dat.  Reads the invoice number
+      *            to look up off a small request file instead of
+      *            requiring a full reprint of the day's report, and
+      *            prints just that invoice's record(s) in receipt
+      *            form.  Not part of the Daily_Run_Driver chain -
+      *            this is run on its own whenever someone needs to
+      *            answer a customer dispute, refund check, or price
+      *            callback.
+
+       program-id. Invoice_Lookup.
+      *
+       environment division.
+       input-output section.
+       file-control.
+      *
+      *Holds the invoice number being looked up for this run
+       select request-file
+           assign to "../../../../data/Invoice-Lookup-Request.dat"
+           organization is line sequential
+           file status is ws-request-status.
+      *
+       select valid-data-file
+           assign to "../../../../data/Valid-Data.dat"
+           organization is line sequential.
+      *
+       select return-data-file
+           assign to "../../../../data/Return-Data.dat"
+           organization is line sequential.
+      *
+       select store-master-file
+           assign to "../../../../data/Store-Master.dat"
+           organization is line sequential.
+      *
+       select output-file
+           assign to "../../../../output/Invoice-Lookup.out"
+           organization is line sequential.
+      *
+      *Shared run-manifest every batch program appends one line to
+       select audit-trail-file
+           assign to "../../../../data/Audit-Trail.dat"
+           organization is line sequential
+           file status is ws-audit-status.
+      *
+       data division.
+       file section.
+      *
+      *the invoice number this run is looking for
+       fd request-file
+           data record is request-line
+           record contains 9 characters.
+      *
+       01 request-line.
+           05 lkr-invoice-num1          pic x.
+           05 lkr-invoice-num2          pic x.
+           05 lkr-invoice-dash          pic x.
+           05 lkr-invoice-nums          pic 9(6).
+      *
+      *valid sales/layaway line, same layout Final_EditFile writes
+       fd valid-data-file
+           data record is valid-data-line
+           record contains 38 characters.
+      *
+       01 valid-data-line.
+           05 vdl-trans-code            pic x.
+           05 vdl-trans-amt             pic 9(7)v99.
+           05 vdl-payment-type          pic xx.
+           05 vdl-store-num             pic 99.
+           05 vdl-invoice-num1          pic x.
+           05 vdl-invoice-num2          pic x.
+           05 vdl-invoice-dash          pic x.
+           05 vdl-invoice-nums          pic 9(6).
+           05 vdl-sku                   pic x(15).
+      *
+      *return line, same layout Final_Data_Split_Count writes
+       fd return-data-file
+           data record is return-data-line
+           record contains 38 characters.
+      *
+       01 return-data-line.
+           05 rdl-trans-code            pic x.
+           05 rdl-trans-amt             pic 9(7)v99.
+           05 rdl-payment-type          pic xx.
+           05 rdl-store-num             pic 99.
+           05 rdl-invoice-num1          pic x.
+           05 rdl-invoice-num2          pic x.
+           05 rdl-invoice-dash          pic x.
+           05 rdl-invoice-nums          pic 9(6).
+           05 rdl-sku                   pic x(15).
+      *
+       fd store-master-file
+           data record is store-master-line
+           record contains 23 characters.
+      *
+       01 store-master-line.
+           05 stm-store-num            pic 99.
+           05 stm-store-name           pic x(20).
+           05 stm-active-flag          pic x.
+      *
+       fd output-file
+           data record is output-line
+           record contains 80 characters.
+      *
+       01 output-line                  pic x(80).
+      *
+      *one line appended per program per run
+       fd audit-trail-file
+           data record is audit-trail-line
+           record contains 68 characters.
+      *
+       01 audit-trail-line.
+           05 adt-program-name         pic x(20).
+           05 adt-run-date             pic 9(8).
+           05 adt-run-time             pic 9(6).
+           05 adt-return-code          pic s9(4).
+           05 adt-status-text          pic x(30).
+      *
+       working-storage section.
+      *
+      *the receipt this run builds, filled from whichever file the
+      *matching record came from so 140-Print-Receipt-Block only has
+      *to know how to print one shape of record
+       01 ws-receipt-detail.
+           05 rcd-source                pic x(10).
+           05 rcd-trans-code            pic x.
+           05 rcd-trans-amt             pic 9(7)v99.
+           05 rcd-payment-type          pic xx.
+           05 rcd-store-num             pic 99.
+           05 rcd-store-name            pic x(20).
+           05 rcd-invoice-num1          pic x.
+           05 rcd-invoice-num2          pic x.
+           05 rcd-invoice-dash          pic x.
+           05 rcd-invoice-nums          pic 9(6).
+           05 rcd-sku                   pic x(15).
+      *
+       01 ws-receipt-banner.
+           05 filler                   pic x(27)   value
+                                       "---------------------------".
+           05 filler                   pic x(53)   value spaces.
+      *
+       01 ws-receipt-title.
+           05 filler                   pic x(17)   value
+                                       "Invoice Receipt -".
+           05 filler                   pic x        value space.
+           05 ws-title-source          pic x(10).
+           05 filler                   pic x(52)   value spaces.
+      *
+       01 ws-receipt-line1.
+           05 filler                   pic x(10)   value "Invoice : ".
+           05 ws-r-invoice-num1        pic x.
+           05 ws-r-invoice-num2        pic x.
+           05 ws-r-invoice-dash        pic x.
+           05 ws-r-invoice-nums        pic 9(6).
+           05 filler                   pic x(10)   value spaces.
+           05 filler                   pic x(9)    value "Store : ".
+           05 ws-r-store-num           pic 99.
+           05 filler                   pic x        value space.
+           05 ws-r-store-name          pic x(20).
+      *
+       01 ws-receipt-line2.
+           05 filler                   pic x(10)   value "Type    : ".
+           05 ws-r-trans-code          pic x.
+           05 filler                   pic x(10)   value spaces.
+           05 filler                   pic x(10)   value "Pay Type: ".
+           05 ws-r-payment-type        pic xx.
+           05 filler                   pic x(42)   value spaces.
+      *
+       01 ws-receipt-line3.
+           05 filler                   pic x(10)   value "Amount  : ".
+           05 ws-r-trans-amt           pic z,zzz,zz9.99.
+           05 filler                   pic x(7)    value spaces.
+           05 filler                   pic x(10)   value "SKU     : ".
+           05 ws-r-sku                 pic x(15).
+           05 filler                   pic x(25)   value spaces.
+      *
+       01 ws-not-found-line.
+           05 filler                   pic x(33)   value
+                               "No record found for invoice num ".
+           05 ws-nf-invoice-num1       pic x.
+           05 ws-nf-invoice-num2       pic x.
+           05 ws-nf-invoice-dash       pic x.
+           05 ws-nf-invoice-nums       pic 9(6).
+           05 filler                   pic x(38)   value spaces.
+      *
+       01 ws-no-request-line.
+           05 filler                   pic x(52)   value
+                    "No invoice number was supplied for this run - the".
+           05 filler                   pic x(28)   value
+                                       " request file was empty.".
+      *
+      *eof constants
+       77 eof-flag                     pic x       value "n".
+       77 eof-y                        pic x       value "y".
+      *
+      *flags/counters for this run's lookup
+       01 ws-lookup-control.
+           05 ws-request-found          pic x       value "n".
+           05 ws-valid-eof-flag         pic x       value "n".
+           05 ws-return-eof-flag        pic x       value "n".
+           05 ws-match-count            pic 9(4)    value 0.
+      *
+      *tracks whether the request file was there to read
+       01 ws-request-control.
+           05 ws-request-status         pic xx      value "00".
+      *
+      *store master table, loaded once at startup so each matching
+      *record's receipt can show the store name, not just its number
+       01 ws-store-table.
+           05 ws-store-entry           occurs 20 times
+                                       indexed by ws-store-idx.
+               10 ws-store-tbl-num        pic 99.
+               10 ws-store-tbl-name       pic x(20).
+               10 ws-store-tbl-active     pic x.
+      *
+       01 ws-store-control.
+           05 ws-store-count           pic 9(4)    value 0.
+           05 ws-store-found           pic 9       value 0.
+           05 ws-store-match-idx       pic 9(4)    value 0.
+           05 ws-store-eof-flag        pic x       value "n".
+      *
+      *today's date and time, stamped onto this run's audit entry
+       01 ws-system-date.
+           05 ws-sys-year               pic 9(4).
+           05 ws-sys-month               pic 99.
+           05 ws-sys-day                 pic 99.
+      *
+       01 ws-system-time.
+           05 ws-sys-hour                pic 99.
+           05 ws-sys-minute              pic 99.
+           05 ws-sys-second              pic 99.
+           05 ws-sys-hundredth           pic 99.
+      *
+      *tracks the shared run-manifest file this program appends to
+       01 ws-audit-control.
+           05 ws-audit-status           pic xx     value "00".
+      *
+       procedure division.
+       000-main.
+      *
+           perform 25-open-files.
+           perform 30-read-request.
+           if ws-request-found = "y"
+               perform 40-search-valid-data
+               perform 50-search-return-data
+               if ws-match-count = 0
+                   perform 60-print-not-found
+               end-if
+           else
+               perform 65-print-no-request
+           end-if.
+      *
+      *    tell a calling operator whether a record was printed
+           if ws-match-count > 0
+               move 0 to return-code
+           else
+               move 4 to return-code
+           end-if.
+      *
+           perform 790-write-audit-trail.
+           perform 75-close-files.
+      *
+           goback.
+      *
+      *************************************************************
+      *open files
+       25-open-files.
+           open output output-file.
+           perform 70-load-store-master.
+      *
+      *************************************************************
+      *loads the store master into a table for lookup
+       70-load-store-master.
+           open input store-master-file.
+           perform 71-read-store-master
+             until ws-store-eof-flag = "y".
+           close store-master-file.
+      *
+      *reads one store master record into the table
+       71-read-store-master.
+           read store-master-file
+               at end
+                   move "y" to ws-store-eof-flag
+           end-read.
+           if ws-store-eof-flag not = "y"
+               add 1 to ws-store-count
+               move stm-store-num   to ws-store-tbl-num(ws-store-count)
+               move stm-store-name  to ws-store-tbl-name(ws-store-count)
+               move stm-active-flag to
+                                 ws-store-tbl-active(ws-store-count)
+           end-if.
+      *
+      *looks rcd-store-num up in the store master table
+       80-search-store-master.
+           move 0 to ws-store-found.
+           move 1 to ws-store-idx.
+           perform 81-search-store-loop
+             until ws-store-idx > ws-store-count or ws-store-found = 1.
+           if ws-store-found = 1
+               move ws-store-tbl-name(ws-store-match-idx)
+                                            to rcd-store-name
+           else
+               move "UNKNOWN STORE"         to rcd-store-name
+           end-if.
+      *
+       81-search-store-loop.
+           if ws-store-tbl-num(ws-store-idx) = rcd-store-num
+               move 1           to ws-store-found
+               move ws-store-idx to ws-store-match-idx
+           else
+               add 1 to ws-store-idx
+           end-if.
+      *
+      *************************************************************
+      *Reads the one invoice number this run is to look up.  A run
+      *with no request file, or an empty one, leaves nothing to look
+      *up and 65-Print-No-Request reports that back.
+       30-read-request.
+           open input request-file.
+           if ws-request-status = "00"
+               move "y" to ws-request-found
+               read request-file
+                   at end
+                       move "n" to ws-request-found
+               end-read
+               close request-file
+           end-if.
+      *
+      *************************************************************
+      *Scans Valid-Data.dat for records matching the requested
+      *invoice number
+       40-search-valid-data.
+           open input valid-data-file.
+           move "n" to ws-valid-eof-flag.
+           perform 41-read-valid-data
+             until ws-valid-eof-flag = "y".
+           close valid-data-file.
+      *
+       41-read-valid-data.
+           read valid-data-file
+               at end
+                   move "y" to ws-valid-eof-flag
+           end-read.
+           if ws-valid-eof-flag not = "y"
+               if vdl-invoice-num1 = lkr-invoice-num1 and
+                 vdl-invoice-num2 = lkr-invoice-num2 and
+                 vdl-invoice-dash = lkr-invoice-dash  and
+                 vdl-invoice-nums = lkr-invoice-nums
+                   perform 42-print-valid-match
+               end-if
+           end-if.
+      *
+      *Builds the receipt for one Valid-Data.dat match and prints it
+       42-print-valid-match.
+           add 1 to ws-match-count.
+           if vdl-trans-code = "L"
+               move "LAYAWAY"    to rcd-source
+           else
+               move "SALE"       to rcd-source
+           end-if.
+           move vdl-trans-code      to rcd-trans-code.
+           move vdl-trans-amt       to rcd-trans-amt.
+           move vdl-payment-type    to rcd-payment-type.
+           move vdl-store-num       to rcd-store-num.
+           move vdl-invoice-num1    to rcd-invoice-num1.
+           move vdl-invoice-num2    to rcd-invoice-num2.
+           move vdl-invoice-dash    to rcd-invoice-dash.
+           move vdl-invoice-nums    to rcd-invoice-nums.
+           move vdl-sku             to rcd-sku.
+           perform 80-search-store-master.
+           perform 140-print-receipt-block.
+      *
+      *************************************************************
+      *Scans Return-Data.dat for records matching the requested
+      *invoice number
+       50-search-return-data.
+           open input return-data-file.
+           move "n" to ws-return-eof-flag.
+           perform 51-read-return-data
+             until ws-return-eof-flag = "y".
+           close return-data-file.
+      *
+       51-read-return-data.
+           read return-data-file
+               at end
+                   move "y" to ws-return-eof-flag
+           end-read.
+           if ws-return-eof-flag not = "y"
+               if rdl-invoice-num1 = lkr-invoice-num1 and
+                 rdl-invoice-num2 = lkr-invoice-num2 and
+                 rdl-invoice-dash = lkr-invoice-dash  and
+                 rdl-invoice-nums = lkr-invoice-nums
+                   perform 52-print-return-match
+               end-if
+           end-if.
+      *
+      *Builds the receipt for one Return-Data.dat match and prints it
+       52-print-return-match.
+           add 1 to ws-match-count.
+           move "RETURN"            to rcd-source.
+           move rdl-trans-code      to rcd-trans-code.
+           move rdl-trans-amt       to rcd-trans-amt.
+           move rdl-payment-type    to rcd-payment-type.
+           move rdl-store-num       to rcd-store-num.
+           move rdl-invoice-num1    to rcd-invoice-num1.
+           move rdl-invoice-num2    to rcd-invoice-num2.
+           move rdl-invoice-dash    to rcd-invoice-dash.
+           move rdl-invoice-nums    to rcd-invoice-nums.
+           move rdl-sku             to rcd-sku.
+           perform 80-search-store-master.
+           perform 140-print-receipt-block.
+      *
+      *************************************************************
+      *Prints one receipt block from ws-receipt-detail.  Shared by
+      *both the valid-data and return-data match paragraphs so the
+      *receipt layout only has to be built in one place.
+       140-print-receipt-block.
+           move rcd-source            to ws-title-source.
+           move rcd-invoice-num1      to ws-r-invoice-num1.
+           move rcd-invoice-num2      to ws-r-invoice-num2.
+           move rcd-invoice-dash      to ws-r-invoice-dash.
+           move rcd-invoice-nums      to ws-r-invoice-nums.
+           move rcd-store-num         to ws-r-store-num.
+           move rcd-store-name        to ws-r-store-name.
+           move rcd-trans-code        to ws-r-trans-code.
+           move rcd-payment-type      to ws-r-payment-type.
+           move rcd-trans-amt         to ws-r-trans-amt.
+           move rcd-sku               to ws-r-sku.
+      *
+           write output-line
+             from ws-receipt-banner
+             after advancing 2 lines.
+      *
+           write output-line
+             from ws-receipt-title
+             after advancing 1 line.
+      *
+           write output-line
+             from ws-receipt-line1
+             after advancing 1 line.
+      *
+           write output-line
+             from ws-receipt-line2
+             after advancing 1 line.
+      *
+           write output-line
+             from ws-receipt-line3
+             after advancing 1 line.
+      *
+           write output-line
+             from ws-receipt-banner
+             after advancing 1 line.
+      *
+      *************************************************************
+      *Neither Valid-Data.dat nor Return-Data.dat had a matching
+      *invoice number
+       60-print-not-found.
+           move lkr-invoice-num1      to ws-nf-invoice-num1.
+           move lkr-invoice-num2      to ws-nf-invoice-num2.
+           move lkr-invoice-dash      to ws-nf-invoice-dash.
+           move lkr-invoice-nums      to ws-nf-invoice-nums.
+           write output-line
+             from ws-not-found-line
+             after advancing 2 lines.
+      *
+      *************************************************************
+      *No request file, or an empty one - nothing to look up
+       65-print-no-request.
+           write output-line
+             from ws-no-request-line
+             after advancing 2 lines.
+      *
+      *************************************************************
+      *Appends one line to the shared run-manifest.  Opened in
+      *EXTEND mode so every run's entry is kept; the first entry
+      *ever written falls back to OPEN OUTPUT since EXTEND fails
+      *against a file that doesn't exist yet.
+       790-write-audit-trail.
+           accept ws-system-date from date YYYYMMDD.
+           accept ws-system-time from time.
+      *
+           open extend audit-trail-file.
+           if ws-audit-status not = "00"
+               open output audit-trail-file
+           end-if.
+      *
+           move "Invoice_Lookup"       to adt-program-name.
+           move ws-sys-year            to adt-run-date(1:4).
+           move ws-sys-month           to adt-run-date(5:2).
+           move ws-sys-day             to adt-run-date(7:2).
+           move ws-sys-hour            to adt-run-time(1:2).
+           move ws-sys-minute          to adt-run-time(3:2).
+           move ws-sys-second          to adt-run-time(5:2).
+           move return-code            to adt-return-code.
+           if ws-match-count > 0
+               move "COMPLETED"             to adt-status-text
+           else
+               move "NO MATCH FOUND"        to adt-status-text
+           end-if.
+           write audit-trail-line.
+           close audit-trail-file.
+      *
+      *************************************************************
+      *closes files
+       75-close-files.
+           close output-file.
+      *
+       end program Invoice_Lookup.
